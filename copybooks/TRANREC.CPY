@@ -0,0 +1,32 @@
+000010*----------------------------------------------------------------
+000020* TRANREC.CPY
+000030*
+000040* AUTHOR:       R HUCKABY
+000050* INSTALLATION: DAILY BATCH PROCESSING GROUP
+000060* WRITTEN:      08/08/2026
+000070*
+000080* SHARED 80-BYTE TRANSACTION-DETAIL RECORD LAYOUT FOR
+000090* TRANSACTION.TXT.  COPY THIS MEMBER INTO A GROUP ITEM THAT IS
+000100* OR REDEFINES THE FULL 80-BYTE TRANSACTION RECORD AREA -- IT
+000110* MUST NOT BE COPIED INTO A GROUP SHORTER THAN 80 BYTES.
+000120*
+000130* THIS IS THE ONE AUTHORITATIVE FIELD LAYOUT FOR A TRANSACTION
+000140* DETAIL RECORD.  ANY PROGRAM THAT READS OR WRITES
+000150* TRANSACTION.TXT SHOULD COPY THIS MEMBER RATHER THAN
+000160* REVERSE-ENGINEERING FIELD POSITIONS FROM A HARDCODED
+000170* SUBSTRING REFERENCE.
+000180*
+000190* MODIFICATION HISTORY
+000200* 08/08/26  RH  ORIGINAL MEMBER, SPLIT OUT OF BATCHPROC'S
+000210*               INLINE DETAIL-RECORD REDEFINITION.
+000220* 08/08/26  RH  ADDED A 3-BYTE CURRENCY CODE FOR MULTI-
+000230*               CURRENCY PROCESSING.
+000240*----------------------------------------------------------------
+000250 05  TRAN-REC-TYPE             PIC X(01).
+000260 05  TRAN-ID                   PIC 9(06).
+000270 05  TRAN-ACCOUNT-NUMBER       PIC 9(08).
+000280 05  TRAN-TYPE-CODE            PIC X(01).
+000290 05  TRAN-AMOUNT               PIC 9(05)V99.
+000300 05  TRAN-EFFECTIVE-DATE       PIC 9(08).
+000310 05  TRAN-CURRENCY-CODE        PIC X(03).
+000320 05  FILLER                    PIC X(46).
