@@ -1,32 +1,1698 @@
-identification division.
-program-id.Batchproc.
-  environment division.
-  input-output section.
-  file-control.
-  select Trans-File assign to 'transaction.txt'
-  organision is line sequential.
-
-  data division.
-  file section.
-  fd trans-file.
-  01 trans-record  pic x(80).
-working-storage section.
-   01 ws-total  pic 9(7)v99 value 0.
-   01 ws-Amunt  pic 9(5)v99 value 0.  
-  proccedure division.
-  main-section.
-  open input trans-file
-  perform until EOF
-read trans-file at end 
-move 'Y' toneof
-  not at end 
-move Trans-record(1:7) to  ws-amunt
-  add ws-amount to ws-total
-  end-read
-  end-perform
-  close trans-file
-  display "total amount processed: " ws-total
-  stop run.
- 
-  
-  
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BATCHPROC.
+000030 AUTHOR.        R HUCKABY.
+000040 INSTALLATION.  DAILY BATCH PROCESSING GROUP.
+000050 DATE-WRITTEN.  01/06/2011.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* 01/06/11  RH  ORIGINAL PROGRAM - SUMS TRANSACTION AMOUNTS FROM
+000110*               TRANSACTION.TXT AND DISPLAYS THE GRAND TOTAL.
+000120* 08/08/26  RH  ADDED EDIT OF THE AMOUNT FIELD ON EACH INCOMING
+000130*               RECORD.  RECORDS THAT ARE BLANK, TOO SHORT, OR
+000140*               CONTAIN A NON-NUMERIC AMOUNT ARE NO LONGER
+000150*               ALLOWED TO CORRUPT WS-TOTAL OR ABEND THE RUN --
+000160*               THEY ARE WRITTEN TO REJFILE WITH A REASON CODE
+000170*               AND THE ORIGINAL RECORD IMAGE, AND THE RUN
+000180*               CONTINUES WITH THE NEXT RECORD.
+000190* 08/08/26  RH  ADDED A SUBTOTAL PER TRANSACTION TYPE CODE.  EACH
+000200*               DISTINCT TYPE CODE SEEN ON A GOOD RECORD NOW GETS
+000210*               ITS OWN RUNNING TOTAL IN WS-TYPE-TABLE, PRINTED AT
+000220*               END OF RUN ALONG WITH THE GRAND TOTAL.
+000230* 08/08/26  RH  ADDED A ONE-BYTE RECORD-TYPE CODE AT THE FRONT OF
+000240*               EVERY TRANFILE RECORD ('H'-HEADER, 'D'-DETAIL,
+000250*               'T'-TRAILER) SO A LEADING HEADER AND TRAILING
+000260*               TRAILER CAN BE RECOGNIZED.  THIS SHIFTS THE DETAIL
+000270*               AMOUNT AND TYPE CODE OVER BY ONE BYTE.  THE
+000280*               TRAILER'S CONTROL COUNT AND CONTROL AMOUNT ARE
+000290*               COMPARED AGAINST WHAT WAS ACTUALLY READ AND
+000300*               TOTALED, AND THE RUN IS FLAGGED OUT OF BALANCE
+000310*               WHEN THEY DO NOT AGREE.
+000320* 08/08/26  RH  ADDED CHECKPOINT/RESTART.  A CHECKPOINT RECORD IS
+000330*               WRITTEN TO CKPTFILE EVERY WS-CHECKPOINT-INTERVAL
+000340*               DETAIL RECORDS.  IF CKPTFILE SHOWS AN INCOMPLETE
+000350*               PRIOR RUN, BATCHPROC RESTORES ITS COUNTERS AND
+000360*               TOTALS FROM IT AND SKIPS BACK OVER THE TRANFILE
+000370*               RECORDS ALREADY PROCESSED INSTEAD OF STARTING THE
+000380*               WHOLE RUN OVER.
+000390* 08/08/26  RH  ADDED AN 8-DIGIT ACCOUNT NUMBER TO THE DETAIL
+000400*               RECORD LAYOUT (SHIFTING FILLER OVER AGAIN) AND A
+000410*               NEW INDEXED ACCTMAST FILE.  EVERY DETAIL RECORD
+000420*               THAT PASSES EDIT IS NOW LOOKED UP AGAINST
+000430*               ACCTMAST BEFORE IT IS POSTED.  RECORDS FOR AN
+000440*               ACCOUNT NOT ON FILE, OR ON FILE BUT CLOSED, ARE NO
+000450*               LONGER TOTALED -- THEY GO TO SUSFILE FOR MANUAL
+000460*               REVIEW INSTEAD.
+000470* 08/08/26  RH  ADDED GLFILE.  EVERY DETAIL RECORD THAT POSTS TO
+000480*               WS-TOTAL NOW ALSO WRITES A GL POSTING RECORD
+000490*               (ACCOUNT NUMBER, DEBIT/CREDIT INDICATOR, AMOUNT
+000500*               AND POSTING DATE) SO GENERAL LEDGER CLOSE HAS A
+000510*               FILE TO PICK UP INSTEAD OF SOMEONE RETYPING THE
+000520*               CONSOLE TOTAL.
+000530* 08/08/26  RH  REPLACED THE HARDCODED TRANS-RECORD SUBSTRING
+000540*               REFERENCES AND THE INLINE DETAIL-RECORD FIELD LIST
+000550*               WITH COPYBOOK TRANREC, THE ONE AUTHORITATIVE
+000560*               TRANSACTION-DETAIL LAYOUT (ID, ACCOUNT NUMBER,
+000570*               TYPE CODE, AMOUNT, EFFECTIVE DATE, FILLER) FOR ANY
+000580*               PROGRAM THAT TOUCHES TRANSACTION.TXT.  THIS ALSO
+000590*               ADDS A TRANSACTION ID AND AN EFFECTIVE DATE FIELD
+000600*               TO THE RECORD FOR FUTURE USE.
+000610* 08/08/26  RH  WIDENED CKPT-RECORD -- IT HAD BEEN SIZED TO
+000620*               WS-CKPT-RECORD'S ORIGINAL LENGTH AND NEVER GROWN
+000630*               BACK OUT WHEN CKPT-SUSPENSE-COUNT WAS ADDED, SO
+000640*               EVERY CHECKPOINT WRITE WAS SILENTLY TRUNCATING THE
+000650*               END OF THE RECORD.  GIVEN SOME ROOM TO GROW THIS
+000660*               TIME.
+000670* 08/08/26  RH  ADDED MULTI-CURRENCY SUPPORT.  TRANREC NOW CARRIES
+000680*               A CURRENCY CODE, AND A NEW DAILY RATEFILE IS
+000690*               LOADED INTO A TABLE AT STARTUP.  EACH DETAIL
+000700*               RECORD'S NATIVE AMOUNT IS ADDED TO A SUBTOTAL FOR
+000710*               ITS OWN CURRENCY AND ALSO CONVERTED TO THE BASE
+000720*               CURRENCY AND ADDED TO A NEW BASE-CURRENCY GRAND
+000730*               TOTAL.  WS-TOTAL AND THE TRAILER BALANCING CHECK
+000740*               ARE LEFT AS NATIVE-CURRENCY SUMS; SEE THE BALANCE
+000750*               CHECK ENTRY BELOW FOR HOW THE TRAILER COMPARISON
+000760*               WAS LATER CORRECTED.  A CURRENCY CODE WITH NO
+000770*               MATCHING RATEFILE ENTRY CONVERTS AT A FACTOR OF 1
+000780*               AND IS FLAGGED WITH A WARNING RATHER THAN STOPPING
+000790*               THE RUN.
+000800* 08/08/26  RH  ADDED AUDITFILE -- ONE RECORD IS WRITTEN FOR EVERY
+000810*               TRANSACTION AS IT IS READ, CARRYING THE RECORD
+000820*               IMAGE, THE EXTRACTED AMOUNT AND THE RUNNING TOTAL,
+000830*               SO A BALANCE DISCREPANCY CAN BE TRACED BACK TO THE
+000840*               RECORD THAT CAUSED IT WITHOUT RERUNNING THE JOB.
+000850*               THE AUDIT RECORD IS BUILT IN A WORKING-STORAGE
+000860*               STAGING AREA AND MOVED TO THE FD AS ONE GROUP, THE
+000870*               SAME WAY REJFILE/SUSFILE/GLFILE ARE BUILT, SO THE
+000880*               FILLER BYTES BETWEEN FIELDS ARE ALWAYS SPACES
+000890*               RATHER THAN WHATEVER WAS LEFT IN THE FD'S RECORD
+000900*               AREA.
+000910* 08/08/26  RH  ADDED EFFECTIVE-DATE FILTERING.  A DETAIL RECORD
+000920*               DATED LATER THAN THE HEADER'S RUN DATE IS NOT YET
+000930*               DUE; IT IS WRITTEN TO THE NEW HELDFILE INSTEAD OF
+000940*               BEING LOOKED UP AND POSTED, AND CARRIED ON A NEW
+000950*               AGING REPORT AT THE END OF THE RUN SHOWING HOW MANY
+000960*               DAYS REMAIN UNTIL EACH HELD ITEM BECOMES EFFECTIVE.
+000970* 08/08/26  RH  CORRECTED THE TRAILER BALANCE CHECK -- IT NOW
+000980*               ADDS EVERY NON-REJECTED DETAIL RECORD'S AMOUNT
+000990*               TO A NEW WS-GROSS-TOTAL AND COMPARES THAT, NOT
+001000*               WS-TOTAL, AGAINST THE TRAILER'S CONTROL AMOUNT,
+001010*               SINCE WS-TOTAL EXCLUDES SUSPENDED AND HELD ITEMS
+001020*               THAT THE SOURCE SYSTEM'S TRAILER STILL COUNTS.
+001030*               ALSO RAISED THE SHORT-RECORD REJECT THRESHOLD SO
+001040*               A TRUNCATED RECORD CANNOT REACH THE EFFECTIVE-
+001050*               DATE CHECK WITH A BAD DATE FIELD, ADDED A REJ-
+001060*               HEADER-MISSING REASON SO A DETAIL RECORD AHEAD
+001070*               OF THE HEADER IS REJECTED RATHER THAN SILENTLY
+001080*               HELD, BOUNDED THE THREE OCCURS-DEPENDING-ON
+001090*               TABLES SO THEY CANNOT BE GROWN PAST THEIR
+001100*               DECLARED LIMIT OF 20, AND WIRED THE HEADER'S
+001110*               EXPECTED COUNT INTO THE BALANCE CHECK (IT WAS
+001120*               BEING CAPTURED AND CHECKPOINTED BUT NEVER
+001130*               COMPARED AGAINST ANYTHING).
+001140* 08/08/26  RH  ADDED FILE STATUS CHECKS AFTER EVERY OPEN -- A
+001150*               FILE STATUS CLAUSE ON THE SELECT SUPPRESSES THE
+001160*               RUNTIME'S ABEND-ON-ERROR DEFAULT, AND NOTHING
+001170*               WAS TESTING THE STATUS AFTERWARD, SO AN ACCTMAST
+001180*               (OR ANY OTHER FILE) THAT FAILED TO OPEN WAS
+001190*               PASSING EVERY TRANSACTION STRAIGHT THROUGH
+001200*               INSTEAD OF SUSPENDING IT.  ADDED THE SAME LENGTH
+001210*               VALIDATION ALREADY USED ON DETAIL RECORDS TO THE
+001220*               HEADER AND TRAILER RECORDS, SO A TRUNCATED
+001230*               HEADER CAN NO LONGER BE ACCEPTED WITH A ZERO RUN
+001240*               DATE.  ON RESTART, EACH OUTPUT FILE IS NOW
+001250*               COUNTED BEFORE IT IS RE-OPENED FOR EXTEND, AND
+001260*               THE WRITE PARAGRAPHS SKIP RE-WRITING ANY RECORD
+001270*               ALREADY PRESENT FROM THE INTERRUPTED RUN, SINCE
+001280*               A CRASH BETWEEN CHECKPOINTS WAS OTHERWISE
+001290*               CAUSING EVERY RECORD PROCESSED SINCE THE LAST
+001300*               CHECKPOINT TO BE POSTED A SECOND TIME ON
+001310*               RESTART.  ALSO ADDED A MATCHING RUN-DATE CHECK
+001320*               BETWEEN A RESTORED CHECKPOINT AND THE HEADER
+001330*               RECORD ACTUALLY PRESENT ON THIS RUN'S TRANFILE,
+001340*               SO AN OLD CHECKPOINT LEFT BEHIND BY AN ABORTED
+001350*               RUN CANNOT BE RESUMED AGAINST A DIFFERENT,
+001360*               LATER-SUBSTITUTED INPUT FILE.
+001370* 08/08/26  RH  CLOSED OUT THE ONE OPEN MISSED IN THE FILE
+001380*               STATUS SWEEP ABOVE -- CKPTFILE'S OPEN OUTPUT IN
+001390*               2510-WRITE-CHECKPOINT NOW ABORTS THE RUN THE
+001400*               SAME WAY EVERY OTHER OPEN DOES.  ADDED A
+001410*               REJ-INVALID-EFF-DATE REASON SO A DETAIL RECORD
+001420*               WITH A NONNUMERIC EFFECTIVE DATE IS REJECTED
+001430*               BEFORE IT CAN REACH THE EFFECTIVE-DATE COMPARE
+001440*               OR THE DAYS-UNTIL-DUE ARITHMETIC.  RATEFILE
+001450*               RECORDS ARE NOW VALIDATED FOR A NUMERIC
+001460*               CONVERSION FACTOR AND A NON-BLANK CURRENCY CODE
+001470*               BEFORE BEING ADDED TO WS-RATE-TABLE, THE SAME AS
+001480*               THE HEADER AND TRAILER VALIDATION ABOVE.
+001490*               8200-CHECK-BALANCE NOW MOVES A NONZERO
+001500*               RETURN-CODE OF 4 WHEN THE RUN IS OUT OF BALANCE,
+001510*               SO A JOB STEP GATED ON CONDITION CODE CAN CATCH
+001520*               IT WITHOUT PARSING SYSOUT.  ADDED A NEW CTLCARD
+001530*               FILE CARRYING THE RUN'S PROCESSING DATE AS A
+001540*               SEPARATE, EXPLICIT RUN PARAMETER; EFFECTIVE-DATE
+001550*               FILTERING, THE AGING REPORT AND THE GL POSTING
+001560*               DATE NOW USE THAT PROCESSING DATE INSTEAD OF THE
+001570*               TRANFILE HEADER'S OWN RUN DATE, SO AN OLD
+001580*               TRANFILE CAN BE RE-RUN AGAINST A LATER CUTOFF.
+001590*               THE HEADER'S RUN DATE IS STILL WHAT THE
+001600*               CHECKPOINT IDENTITY CHECK COMPARES AGAINST,
+001610*               SINCE THAT CHECK IS ABOUT MATCHING A CHECKPOINT
+001620*               TO THE TRANFILE IT CAME FROM, NOT ABOUT WHAT
+001630*               DATE THE RUN IS PROCESSING AS OF.
+001640*----------------------------------------------------------------
+001650 ENVIRONMENT DIVISION.
+001660 CONFIGURATION SECTION.
+001670 SOURCE-COMPUTER.  IBM-370.
+001680 OBJECT-COMPUTER.  IBM-370.
+001690 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001710     SELECT TRANFILE  ASSIGN TO TRANFILE
+001720            ORGANIZATION IS LINE SEQUENTIAL
+001730            FILE STATUS IS WS-TRANFILE-STATUS.
+001740     SELECT REJFILE   ASSIGN TO REJFILE
+001750            ORGANIZATION IS LINE SEQUENTIAL
+001760            FILE STATUS IS WS-REJFILE-STATUS.
+001770     SELECT CKPTFILE  ASSIGN TO CKPTFILE
+001780            ORGANIZATION IS LINE SEQUENTIAL
+001790            FILE STATUS IS WS-CKPTFILE-STATUS.
+001800     SELECT SUSFILE   ASSIGN TO SUSFILE
+001810            ORGANIZATION IS LINE SEQUENTIAL
+001820            FILE STATUS IS WS-SUSFILE-STATUS.
+001830     SELECT GLFILE    ASSIGN TO GLFILE
+001840            ORGANIZATION IS LINE SEQUENTIAL
+001850            FILE STATUS IS WS-GLFILE-STATUS.
+001860     SELECT ACCTMAST  ASSIGN TO ACCTMAST
+001870            ORGANIZATION IS INDEXED
+001880            ACCESS MODE IS RANDOM
+001890            RECORD KEY IS ACCT-NUMBER
+001900            FILE STATUS IS WS-ACCTMAST-STATUS.
+001910     SELECT RATEFILE  ASSIGN TO RATEFILE
+001920            ORGANIZATION IS LINE SEQUENTIAL
+001930            FILE STATUS IS WS-RATEFILE-STATUS.
+001940     SELECT AUDITFILE ASSIGN TO AUDITFILE
+001950            ORGANIZATION IS LINE SEQUENTIAL
+001960            FILE STATUS IS WS-AUDITFILE-STATUS.
+001970     SELECT HELDFILE  ASSIGN TO HELDFILE
+001980            ORGANIZATION IS LINE SEQUENTIAL
+001990            FILE STATUS IS WS-HELDFILE-STATUS.
+002000     SELECT CTLCARD   ASSIGN TO CTLCARD
+002010            ORGANIZATION IS LINE SEQUENTIAL
+002020            FILE STATUS IS WS-CTLCARD-STATUS.
+002030*
+002040 DATA DIVISION.
+002050 FILE SECTION.
+002060 FD  TRANFILE
+002070     RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+002080     DEPENDING ON WS-TRANFILE-REC-LEN.
+002090 01  TRANS-RECORD                PIC X(80).
+002100*
+002110*----------------------------------------------------------------
+002120* DETAIL, HEADER AND TRAILER ARE THREE DIFFERENT VIEWS OF THE
+002130* SAME 80-BYTE TRANFILE RECORD.  BYTE 1 OF EVERY RECORD TELLS US
+002140* WHICH VIEW APPLIES.
+002150*----------------------------------------------------------------
+002160 01  DETAIL-RECORD REDEFINES TRANS-RECORD.
+002170     COPY TRANREC.
+002180 01  HEADER-RECORD REDEFINES TRANS-RECORD.
+002190     05  HDR-REC-TYPE            PIC X(01).
+002200     05  HDR-RUN-DATE            PIC 9(08).
+002210     05  HDR-EXPECTED-COUNT      PIC 9(07).
+002220     05  FILLER                  PIC X(64).
+002230 01  TRAILER-RECORD REDEFINES TRANS-RECORD.
+002240     05  TRL-REC-TYPE            PIC X(01).
+002250     05  TRL-CONTROL-COUNT       PIC 9(07).
+002260     05  TRL-CONTROL-AMOUNT      PIC 9(07)V99.
+002270     05  FILLER                  PIC X(63).
+002280*
+002290 FD  REJFILE.
+002300 01  REJ-RECORD                  PIC X(114).
+002310*
+002320 FD  CKPTFILE.
+002330 01  CKPT-RECORD                 PIC X(600).
+002340*
+002350 FD  SUSFILE.
+002360 01  SUS-RECORD                  PIC X(114).
+002370*
+002380*----------------------------------------------------------------
+002390* GLFILE - ONE GENERAL-LEDGER POSTING RECORD PER TRANSACTION THAT
+002400* MAKES IT INTO WS-TOTAL
+002410*----------------------------------------------------------------
+002420 FD  GLFILE.
+002430 01  GL-POSTING-RECORD.
+002440     05  GL-ACCOUNT-NUMBER        PIC 9(08).
+002450     05  GL-DR-CR-INDICATOR       PIC X(01).
+002460     05  GL-TYPE-CODE             PIC X(01).
+002470     05  GL-AMOUNT                PIC 9(07)V99.
+002480     05  GL-POSTING-DATE          PIC 9(08).
+002490     05  FILLER                   PIC X(53).
+002500*
+002510*----------------------------------------------------------------
+002520* ACCTMAST - INDEXED ACCOUNT-MASTER FILE.  ONE RECORD PER ACCOUNT,
+002530* KEYED BY ACCOUNT NUMBER.
+002540*----------------------------------------------------------------
+002550 FD  ACCTMAST.
+002560 01  ACCT-MASTER-RECORD.
+002570     05  ACCT-NUMBER              PIC 9(08).
+002580     05  ACCT-STATUS              PIC X(01).
+002590         88  ACCT-OPEN            VALUE 'O'.
+002600         88  ACCT-CLOSED          VALUE 'C'.
+002610     05  ACCT-NAME                PIC X(30).
+002620     05  FILLER                   PIC X(41).
+002630*
+002640*----------------------------------------------------------------
+002650* RATEFILE - ONE DAILY EXCHANGE RATE PER CURRENCY CODE, RATE
+002660* EXPRESSED AS UNITS OF BASE CURRENCY PER UNIT OF NATIVE CURRENCY
+002670*----------------------------------------------------------------
+002680 FD  RATEFILE.
+002690 01  RATE-RECORD.
+002700     05  RATE-CURRENCY-CODE        PIC X(03).
+002710     05  RATE-CONVERSION-FACTOR    PIC 9(03)V9(06).
+002720     05  FILLER                    PIC X(68).
+002730*
+002740*----------------------------------------------------------------
+002750* AUDITFILE - ONE RECORD PER TRANSACTION READ, CARRYING THE
+002760* RECORD IMAGE, THE EXTRACTED AMOUNT AND THE RUNNING TOTAL AS OF
+002770* THAT RECORD
+002780*----------------------------------------------------------------
+002790 FD  AUDITFILE.
+002800 01  AUDIT-RECORD.
+002810     05  AUD-RECORD-IMAGE          PIC X(80).
+002820     05  FILLER                    PIC X(01).
+002830     05  AUD-AMOUNT                PIC 9(05)V99.
+002840     05  FILLER                    PIC X(01).
+002850     05  AUD-RUNNING-TOTAL         PIC 9(07)V99.
+002860*
+002870*----------------------------------------------------------------
+002880* HELDFILE - ONE RECORD PER TRANSACTION WHOSE EFFECTIVE DATE IS
+002890* LATER THAN THE RUN DATE.  THESE ITEMS ARE NOT POSTED; THEY ARE
+002900* HELD AND CARRIED ON THE AGING REPORT UNTIL A LATER RUN'S DATE
+002910* REACHES THEIR EFFECTIVE DATE
+002920*----------------------------------------------------------------
+002930 FD  HELDFILE.
+002940 01  HELD-RECORD.
+002950     05  HLD-ACCOUNT-NUMBER        PIC 9(08).
+002960     05  HLD-TYPE-CODE             PIC X(01).
+002970     05  HLD-AMOUNT                PIC 9(05)V99.
+002980     05  HLD-EFFECTIVE-DATE        PIC 9(08).
+002990     05  HLD-RUN-DATE              PIC 9(08).
+003000     05  HLD-DAYS-UNTIL-DUE        PIC 9(05).
+003010     05  FILLER                    PIC X(63).
+003020*
+003030*----------------------------------------------------------------
+003040* CTLCARD - ONE CONTROL CARD GIVING THE PROCESSING (AS-OF) DATE
+003050* THIS RUN IS TO USE, INDEPENDENT OF THE RUN DATE IN TRANFILE'S
+003060* OWN HEADER RECORD.  THIS LETS AN OLD TRANFILE BE RE-RUN AGAINST
+003070* A LATER CUTOFF DATE TO CLEAR ITEMS THAT HAVE SINCE COME DUE.
+003080*----------------------------------------------------------------
+003090 FD  CTLCARD.
+003100 01  CTL-RECORD.
+003110     05  CTL-PROCESSING-DATE       PIC 9(08).
+003120     05  FILLER                    PIC X(72).
+003130*
+003140 WORKING-STORAGE SECTION.
+003150*----------------------------------------------------------------
+003160* FILE STATUS AND CONTROL SWITCHES
+003170*----------------------------------------------------------------
+003180 77  WS-TRANFILE-STATUS          PIC X(02) VALUE SPACES.
+003190 77  WS-REJFILE-STATUS           PIC X(02) VALUE SPACES.
+003200 77  WS-CKPTFILE-STATUS          PIC X(02) VALUE SPACES.
+003210 77  WS-SUSFILE-STATUS           PIC X(02) VALUE SPACES.
+003220 77  WS-GLFILE-STATUS            PIC X(02) VALUE SPACES.
+003230 77  WS-ACCTMAST-STATUS          PIC X(02) VALUE SPACES.
+003240 77  WS-RATEFILE-STATUS          PIC X(02) VALUE SPACES.
+003250 77  WS-AUDITFILE-STATUS         PIC X(02) VALUE SPACES.
+003260 77  WS-HELDFILE-STATUS          PIC X(02) VALUE SPACES.
+003270 77  WS-CTLCARD-STATUS           PIC X(02) VALUE SPACES.
+003280 77  WS-TRANFILE-REC-LEN         PIC 9(04) COMP VALUE 0.
+003290 77  WS-HELDFILE-EOF-SWITCH      PIC X(01) VALUE 'N'.
+003300     88  WS-HELDFILE-EOF-YES     VALUE 'Y'.
+003310 77  WS-REJFILE-EOF-SWITCH       PIC X(01) VALUE 'N'.
+003320     88  WS-REJFILE-EOF-YES      VALUE 'Y'.
+003330 77  WS-SUSFILE-EOF-SWITCH       PIC X(01) VALUE 'N'.
+003340     88  WS-SUSFILE-EOF-YES      VALUE 'Y'.
+003350 77  WS-GLFILE-EOF-SWITCH        PIC X(01) VALUE 'N'.
+003360     88  WS-GLFILE-EOF-YES       VALUE 'Y'.
+003370 77  WS-AUDITFILE-EOF-SWITCH     PIC X(01) VALUE 'N'.
+003380     88  WS-AUDITFILE-EOF-YES    VALUE 'Y'.
+003390*----------------------------------------------------------------
+003400* KEEP-COUNTS - ON A RESTART, HOW MANY RECORDS ARE ALREADY
+003410* PHYSICALLY PRESENT IN EACH OUTPUT FILE FROM THE RUN THAT
+003420* CRASHED.  THE MATCHING WRITE PARAGRAPH SKIPS THE ACTUAL WRITE
+003430* (BUT STILL COUNTS AND TOTALS) UNTIL ITS COUNTER PASSES THIS
+003440* MARK, SO REPLAYING RECORDS ALREADY PROCESSED BEFORE THE LAST
+003450* CHECKPOINT DOES NOT DUPLICATE THEM ON DISK
+003460*----------------------------------------------------------------
+003470 77  WS-REJFILE-KEEP-COUNT       PIC 9(07) COMP VALUE 0.
+003480 77  WS-SUSFILE-KEEP-COUNT       PIC 9(07) COMP VALUE 0.
+003490 77  WS-GLFILE-KEEP-COUNT        PIC 9(07) COMP VALUE 0.
+003500 77  WS-AUDITFILE-KEEP-COUNT     PIC 9(07) COMP VALUE 0.
+003510 77  WS-HELDFILE-KEEP-COUNT      PIC 9(07) COMP VALUE 0.
+003520 77  WS-AUDIT-COUNT              PIC 9(07) COMP VALUE 0.
+003530*
+003540 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+003550     88  WS-EOF-YES              VALUE 'Y'.
+003560     88  WS-EOF-NO               VALUE 'N'.
+003570*
+003580 01  WS-REJECT-SWITCH            PIC X(01) VALUE 'N'.
+003590     88  WS-RECORD-REJECTED      VALUE 'Y'.
+003600     88  WS-RECORD-ACCEPTED      VALUE 'N'.
+003610*
+003620 01  WS-REJECT-REASON-CODE       PIC 9(02) VALUE 0.
+003630     88  REJ-BLANK-RECORD       VALUE 01.
+003640     88  REJ-SHORT-RECORD       VALUE 02.
+003650     88  REJ-NONNUMERIC-AMOUNT  VALUE 03.
+003660     88  REJ-HEADER-MISSING     VALUE 04.
+003670     88  REJ-INVALID-EFF-DATE   VALUE 05.
+003680 01  WS-REJECT-REASON-TEXT       PIC X(30) VALUE SPACES.
+003690*
+003700 01  WS-SUSPENSE-SWITCH          PIC X(01) VALUE 'N'.
+003710     88  WS-RECORD-SUSPENDED     VALUE 'Y'.
+003720     88  WS-RECORD-CLEARED       VALUE 'N'.
+003730*
+003740 01  WS-SUSPENSE-REASON-CODE     PIC 9(02) VALUE 0.
+003750     88  SUS-ACCOUNT-NOT-FOUND  VALUE 01.
+003760     88  SUS-ACCOUNT-CLOSED     VALUE 02.
+003770 01  WS-SUSPENSE-REASON-TEXT     PIC X(30) VALUE SPACES.
+003780*
+003790 01  WS-HOLD-SWITCH               PIC X(01) VALUE 'N'.
+003800     88  WS-RECORD-HELD          VALUE 'Y'.
+003810     88  WS-RECORD-NOT-HELD      VALUE 'N'.
+003820*
+003830*----------------------------------------------------------------
+003840* COUNTERS AND ACCUMULATORS
+003850*----------------------------------------------------------------
+003860 77  WS-READ-COUNT               PIC 9(07) COMP VALUE 0.
+003870 77  WS-DETAIL-COUNT             PIC 9(07) COMP VALUE 0.
+003880 77  WS-ACCEPT-COUNT             PIC 9(07) COMP VALUE 0.
+003890 77  WS-REJECT-COUNT             PIC 9(07) COMP VALUE 0.
+003900 77  WS-SUSPENSE-COUNT           PIC 9(07) COMP VALUE 0.
+003910 77  WS-HOLD-COUNT               PIC 9(07) COMP VALUE 0.
+003920*
+003930 01  WS-TOTAL                    PIC 9(07)V99 VALUE 0.
+003940 01  WS-GROSS-TOTAL               PIC 9(07)V99 VALUE 0.
+003950 01  WS-AMUNT                    PIC 9(05)V99 VALUE 0.
+003960 01  WS-BASE-CURRENCY-TOTAL      PIC 9(07)V99 VALUE 0.
+003970*
+003980*----------------------------------------------------------------
+003990* WORK AREA HOLDING THE TRANSACTION TYPE CODE, ACCOUNT NUMBER AND
+004000* CURRENCY CODE PULLED FROM THE CURRENT DETAIL RECORD, AND THE
+004010* BASE-CURRENCY EQUIVALENT OF ITS AMOUNT
+004020*----------------------------------------------------------------
+004030 01  WS-TRANS-TYPE                PIC X(01) VALUE SPACES.
+004040 01  WS-LOOKUP-ACCT-NUMBER       PIC 9(08) VALUE 0.
+004050 01  WS-CURR-CODE                PIC X(03) VALUE SPACES.
+004060 01  WS-CONVERTED-AMOUNT         PIC 9(07)V99 VALUE 0.
+004070*
+004080*----------------------------------------------------------------
+004090* WORK FIELDS FOR THE EFFECTIVE-DATE DAY-COUNT USED TO DECIDE
+004100* WHETHER A DETAIL RECORD IS HELD, AND FOR HOW MANY DAYS.  DAYS
+004110* ARE COUNTED ON THE SHOP'S STANDARD 30-DAY MONTH, 360-DAY YEAR
+004120* CONVENTION, THE SAME CONVENTION USED ELSEWHERE FOR INTEREST-
+004130* BEARING CALCULATIONS, RATHER THAN A CALENDAR DAY COUNT
+004140*----------------------------------------------------------------
+004150 77  WS-DC-YEAR                  PIC 9(04) VALUE 0.
+004160 77  WS-DC-MONTH                 PIC 9(02) VALUE 0.
+004170 77  WS-DC-DAY                   PIC 9(02) VALUE 0.
+004180 77  WS-DAYNUM-RUN-DATE          PIC 9(07) COMP VALUE 0.
+004190 77  WS-DAYNUM-EFFECTIVE         PIC 9(07) COMP VALUE 0.
+004200 77  WS-DAYS-UNTIL-DUE           PIC 9(05) COMP VALUE 0.
+004210*
+004220*----------------------------------------------------------------
+004230* THE SHOP'S ONE BASE CURRENCY.  EVERY RATEFILE ENTRY EXPRESSES
+004240* ITS CONVERSION FACTOR IN TERMS OF THIS CURRENCY, AND A BLANK
+004250* TRAN-CURRENCY-CODE ON A DETAIL RECORD DEFAULTS TO IT
+004260*----------------------------------------------------------------
+004270 77  WS-BASE-CURRENCY-CODE       PIC X(03) VALUE 'USD'.
+004280*----------------------------------------------------------------
+004290* REJECT RECORD LAYOUT - REASON CODE, REASON TEXT, RECORD IMAGE
+004300*----------------------------------------------------------------
+004310 01  WS-REJ-RECORD.
+004320     05  WS-REJ-REASON-CODE      PIC 9(02).
+004330     05  FILLER                  PIC X(01) VALUE SPACE.
+004340     05  WS-REJ-REASON-TEXT      PIC X(30).
+004350     05  FILLER                  PIC X(01) VALUE SPACE.
+004360     05  WS-REJ-RECORD-IMAGE     PIC X(80).
+004370*
+004380*----------------------------------------------------------------
+004390* SUSPENSE RECORD LAYOUT - SAME SHAPE AS THE REJECT RECORD, USED
+004400* FOR DETAIL RECORDS THAT EDIT CLEAN BUT FAIL THE ACCOUNT-MASTER
+004410* LOOKUP
+004420*----------------------------------------------------------------
+004430 01  WS-SUS-RECORD.
+004440     05  WS-SUS-REASON-CODE      PIC 9(02).
+004450     05  FILLER                  PIC X(01) VALUE SPACE.
+004460     05  WS-SUS-REASON-TEXT      PIC X(30).
+004470     05  FILLER                  PIC X(01) VALUE SPACE.
+004480     05  WS-SUS-RECORD-IMAGE     PIC X(80).
+004490*
+004500*----------------------------------------------------------------
+004510* GL POSTING RECORD STAGING AREA
+004520*----------------------------------------------------------------
+004530 01  WS-GL-RECORD.
+004540     05  WS-GL-ACCOUNT-NUMBER    PIC 9(08).
+004550     05  WS-GL-DR-CR-INDICATOR   PIC X(01).
+004560     05  WS-GL-TYPE-CODE         PIC X(01).
+004570     05  WS-GL-AMOUNT            PIC 9(07)V99.
+004580     05  WS-GL-POSTING-DATE      PIC 9(08).
+004590     05  FILLER                  PIC X(53) VALUE SPACES.
+004600*
+004610*----------------------------------------------------------------
+004620* AUDIT RECORD LAYOUT - RECORD IMAGE, EXTRACTED AMOUNT AND THE
+004630* RUNNING TOTAL AS OF THAT RECORD
+004640*----------------------------------------------------------------
+004650 01  WS-AUD-RECORD.
+004660     05  WS-AUD-RECORD-IMAGE     PIC X(80).
+004670     05  FILLER                  PIC X(01) VALUE SPACE.
+004680     05  WS-AUD-AMOUNT           PIC 9(05)V99.
+004690     05  FILLER                  PIC X(01) VALUE SPACE.
+004700     05  WS-AUD-RUNNING-TOTAL    PIC 9(07)V99.
+004710*
+004720*----------------------------------------------------------------
+004730* HELD-ITEM RECORD STAGING AREA
+004740*----------------------------------------------------------------
+004750 01  WS-HLD-RECORD.
+004760     05  WS-HLD-ACCOUNT-NUMBER   PIC 9(08).
+004770     05  WS-HLD-TYPE-CODE        PIC X(01).
+004780     05  WS-HLD-AMOUNT           PIC 9(05)V99.
+004790     05  WS-HLD-EFFECTIVE-DATE   PIC 9(08).
+004800     05  WS-HLD-RUN-DATE         PIC 9(08).
+004810     05  WS-HLD-DAYS-UNTIL-DUE   PIC 9(05).
+004820     05  FILLER                  PIC X(63) VALUE SPACES.
+004830*
+004840*----------------------------------------------------------------
+004850* TRANSACTION-TYPE SUBTOTAL TABLE - ONE ENTRY PER DISTINCT TYPE
+004860* CODE SEEN ON AN ACCEPTED RECORD, BUILT AS THE RUN PROGRESSES
+004870*----------------------------------------------------------------
+004880 77  WS-TYPE-COUNT               PIC 9(02) COMP VALUE 0.
+004890 01  WS-TYPE-TABLE.
+004900     05  WS-TYPE-ENTRY OCCURS 1 TO 20 TIMES
+004910             DEPENDING ON WS-TYPE-COUNT
+004920             INDEXED BY WS-TYPE-IDX.
+004930         10  WS-TYPE-CODE-TBL     PIC X(01).
+004940         10  WS-TYPE-TOTAL-TBL    PIC 9(07)V99.
+004950*
+004960*----------------------------------------------------------------
+004970* NATIVE-CURRENCY SUBTOTAL TABLE - ONE ENTRY PER DISTINCT CURRENCY
+004980* CODE SEEN ON A POSTED RECORD, BUILT AS THE RUN PROGRESSES
+004990*----------------------------------------------------------------
+005000 77  WS-CURR-COUNT               PIC 9(02) COMP VALUE 0.
+005010 01  WS-CURRENCY-TABLE.
+005020     05  WS-CURR-ENTRY OCCURS 1 TO 20 TIMES
+005030             DEPENDING ON WS-CURR-COUNT
+005040             INDEXED BY WS-CURR-IDX.
+005050         10  WS-CURR-CODE-TBL     PIC X(03).
+005060         10  WS-CURR-TOTAL-TBL    PIC 9(07)V99.
+005070*
+005080*----------------------------------------------------------------
+005090* DAILY EXCHANGE-RATE TABLE - LOADED FROM RATEFILE AT STARTUP
+005100*----------------------------------------------------------------
+005110 77  WS-RATEFILE-EOF-SWITCH      PIC X(01) VALUE 'N'.
+005120     88  WS-RATEFILE-EOF-YES     VALUE 'Y'.
+005130 77  WS-RATE-COUNT               PIC 9(02) COMP VALUE 0.
+005140 01  WS-RATE-TABLE.
+005150     05  WS-RATE-ENTRY OCCURS 1 TO 20 TIMES
+005160             DEPENDING ON WS-RATE-COUNT
+005170             INDEXED BY WS-RATE-IDX.
+005180         10  WS-RATE-CODE-TBL     PIC X(03).
+005190         10  WS-RATE-FACTOR-TBL   PIC 9(03)V9(06).
+005200*
+005210*----------------------------------------------------------------
+005220* HEADER / TRAILER CONTROL FIELDS AND BALANCING SWITCHES
+005230*----------------------------------------------------------------
+005240 01  WS-HEADER-SWITCH            PIC X(01) VALUE 'N'.
+005250     88  WS-HEADER-SEEN          VALUE 'Y'.
+005260 01  WS-TRAILER-SWITCH           PIC X(01) VALUE 'N'.
+005270     88  WS-TRAILER-SEEN         VALUE 'Y'.
+005280 01  WS-BALANCE-SWITCH           PIC X(01) VALUE 'N'.
+005290     88  WS-OUT-OF-BALANCE       VALUE 'Y'.
+005300     88  WS-IN-BALANCE           VALUE 'N'.
+005310*
+005320 77  WS-HDR-RUN-DATE             PIC 9(08) VALUE 0.
+005330 77  WS-HDR-EXPECTED-COUNT       PIC 9(07) VALUE 0.
+005340 77  WS-TRL-CONTROL-COUNT        PIC 9(07) VALUE 0.
+005350 77  WS-TRL-CONTROL-AMOUNT       PIC 9(07)V99 VALUE 0.
+005360*----------------------------------------------------------------
+005370* WS-PROCESSING-DATE - THE AS-OF DATE THIS RUN USES FOR EFFECTIVE-
+005380* DATE FILTERING, HELD-ITEM AGING AND THE GL POSTING DATE.  READ
+005390* FROM CTLCARD IN 1010-READ-CONTROL-CARD SO THE SAME TRANFILE CAN
+005400* BE RE-RUN AGAINST A LATER CUTOFF WITHOUT ITS HEADER CHANGING.
+005410* THIS IS SEPARATE FROM WS-HDR-RUN-DATE, WHICH IS THE TRANFILE'S
+005420* OWN HEADER DATE AND IS USED ONLY TO MATCH A RESTART'S CHECKPOINT
+005430* BACK TO THE HEADER OF THE TRANFILE IT WAS TAKEN FROM.
+005440*----------------------------------------------------------------
+005450 77  WS-PROCESSING-DATE          PIC 9(08) VALUE 0.
+005460*
+005470*----------------------------------------------------------------
+005480* CHECKPOINT/RESTART WORK AREAS
+005490*----------------------------------------------------------------
+005500 77  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+005510 77  WS-CKPT-QUOTIENT            PIC 9(07) VALUE 0.
+005520 77  WS-CKPT-REMAINDER           PIC 9(05) VALUE 0.
+005530 77  WS-CKPT-SUB                 PIC 9(02) COMP VALUE 0.
+005540 77  WS-SKIP-READ-COUNT          PIC 9(07) COMP VALUE 0.
+005550*
+005560 01  WS-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+005570     88  WS-RESTARTING           VALUE 'Y'.
+005580 01  WS-RUN-COMPLETE-SWITCH      PIC X(01) VALUE 'N'.
+005590     88  WS-RUN-IS-COMPLETE      VALUE 'Y'.
+005600*
+005610*----------------------------------------------------------------
+005620* CHECKPOINT RECORD - A SNAPSHOT OF EVERY COUNTER, TOTAL AND
+005630* TABLE NEEDED TO PICK THE RUN BACK UP WHERE IT LEFT OFF
+005640*----------------------------------------------------------------
+005650 01  WS-CKPT-RECORD.
+005660     05  CKPT-READ-COUNT         PIC 9(07) VALUE 0.
+005670     05  CKPT-DETAIL-COUNT       PIC 9(07) VALUE 0.
+005680     05  CKPT-ACCEPT-COUNT       PIC 9(07) VALUE 0.
+005690     05  CKPT-REJECT-COUNT       PIC 9(07) VALUE 0.
+005700     05  CKPT-SUSPENSE-COUNT     PIC 9(07) VALUE 0.
+005710     05  CKPT-TOTAL              PIC 9(07)V99 VALUE 0.
+005720     05  CKPT-GROSS-TOTAL        PIC 9(07)V99 VALUE 0.
+005730     05  CKPT-TYPE-COUNT         PIC 9(02) VALUE 0.
+005740     05  CKPT-TYPE-ENTRY OCCURS 20 TIMES.
+005750         10  CKPT-TYPE-CODE      PIC X(01) VALUE SPACE.
+005760         10  CKPT-TYPE-TOTAL     PIC 9(07)V99 VALUE 0.
+005770     05  CKPT-HEADER-SWITCH      PIC X(01) VALUE 'N'.
+005780     05  CKPT-HDR-RUN-DATE       PIC 9(08) VALUE 0.
+005790     05  CKPT-HDR-EXP-COUNT      PIC 9(07) VALUE 0.
+005800     05  CKPT-BASE-TOTAL         PIC 9(07)V99 VALUE 0.
+005810     05  CKPT-CURR-COUNT         PIC 9(02) VALUE 0.
+005820     05  CKPT-CURR-ENTRY OCCURS 20 TIMES.
+005830         10  CKPT-CURR-CODE      PIC X(03) VALUE SPACES.
+005840         10  CKPT-CURR-TOTAL     PIC 9(07)V99 VALUE 0.
+005850     05  CKPT-HOLD-COUNT         PIC 9(07) VALUE 0.
+005860     05  CKPT-RUN-COMPLETE       PIC X(01) VALUE 'N'.
+005870*
+005880 PROCEDURE DIVISION.
+005890*----------------------------------------------------------------
+005900* 0000-MAINLINE
+005910*----------------------------------------------------------------
+005920 0000-MAINLINE.
+005930     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+005940     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+005950             UNTIL WS-EOF-YES.
+005960     PERFORM 8000-FINALIZE       THRU 8000-EXIT.
+005970     STOP RUN.
+005980*
+005990*----------------------------------------------------------------
+006000* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.  EVERY OPEN
+006010*                   IS FOLLOWED BY A FILE STATUS CHECK -- A FILE
+006020*                   STATUS CLAUSE ON THE SELECT TURNS OFF THE
+006030*                   RUNTIME'S DEFAULT ABEND ON A BAD OPEN, SO
+006040*                   FROM HERE ON IT IS THIS PROGRAM'S JOB TO
+006050*                   NOTICE AN OPEN FAILURE INSTEAD OF SILENTLY
+006060*                   PROCESSING AGAINST A FILE THAT NEVER OPENED
+006070*----------------------------------------------------------------
+006080 1000-INITIALIZE.
+006090     MOVE 'N' TO WS-EOF-SWITCH.
+006100     PERFORM 1010-READ-CONTROL-CARD THRU 1010-EXIT.
+006110     PERFORM 1050-LOAD-CHECKPOINT THRU 1050-EXIT.
+006120     PERFORM 1150-LOAD-RATE-TABLE THRU 1150-EXIT.
+006130     OPEN INPUT TRANFILE.
+006140     IF WS-TRANFILE-STATUS NOT = '00'
+006150         DISPLAY '*** FATAL - TRANFILE OPEN FAILED, STATUS '
+006160                 WS-TRANFILE-STATUS
+006170         MOVE 16 TO RETURN-CODE
+006180         STOP RUN
+006190     END-IF.
+006200     OPEN INPUT ACCTMAST.
+006210     IF WS-ACCTMAST-STATUS NOT = '00'
+006220         DISPLAY '*** FATAL - ACCTMAST OPEN FAILED, STATUS '
+006230                 WS-ACCTMAST-STATUS
+006240         MOVE 16 TO RETURN-CODE
+006250         STOP RUN
+006260     END-IF.
+006270     PERFORM 1020-OPEN-REJFILE   THRU 1020-EXIT.
+006280     PERFORM 1022-OPEN-SUSFILE   THRU 1022-EXIT.
+006290     PERFORM 1024-OPEN-GLFILE    THRU 1024-EXIT.
+006300     PERFORM 1026-OPEN-AUDITFILE THRU 1026-EXIT.
+006310     PERFORM 1028-OPEN-HELDFILE  THRU 1028-EXIT.
+006320     IF WS-RESTARTING
+006330         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+006340     END-IF.
+006350     PERFORM 1100-READ-TRANFILE THRU 1100-EXIT.
+006360 1000-EXIT.
+006370     EXIT.
+006380*
+006390*----------------------------------------------------------------
+006400* 1010-READ-CONTROL-CARD - READ THE ONE-RECORD CTLCARD FILE TO
+006410*                          GET THIS RUN'S PROCESSING (AS-OF) DATE.
+006420*                          THIS IS INDEPENDENT OF TRANFILE'S OWN
+006430*                          HEADER RUN DATE, SO A TRANFILE CAN BE
+006440*                          RE-RUN AGAINST A LATER CUTOFF DATE
+006450*----------------------------------------------------------------
+006460 1010-READ-CONTROL-CARD.
+006470     OPEN INPUT CTLCARD.
+006480     IF WS-CTLCARD-STATUS NOT = '00'
+006490         DISPLAY '*** FATAL - CTLCARD OPEN FAILED, STATUS '
+006500                 WS-CTLCARD-STATUS
+006510         MOVE 16 TO RETURN-CODE
+006520         STOP RUN
+006530     END-IF.
+006540     READ CTLCARD
+006550         AT END
+006560             DISPLAY '*** FATAL - CTLCARD IS EMPTY, NO '
+006570                     'PROCESSING DATE SUPPLIED'
+006580             MOVE 16 TO RETURN-CODE
+006590             STOP RUN
+006600     END-READ.
+006610     IF CTL-PROCESSING-DATE IS NOT NUMERIC
+006620         DISPLAY '*** FATAL - CTLCARD PROCESSING DATE IS NOT '
+006630                 'NUMERIC: ' CTL-RECORD
+006640         MOVE 16 TO RETURN-CODE
+006650         STOP RUN
+006660     END-IF.
+006670     MOVE CTL-PROCESSING-DATE TO WS-PROCESSING-DATE.
+006680     CLOSE CTLCARD.
+006690 1010-EXIT.
+006700     EXIT.
+006710*
+006720*----------------------------------------------------------------
+006730* 1020-OPEN-REJFILE - ON A FRESH RUN, OPEN REJFILE FOR OUTPUT.
+006740*                     ON A RESTART, COUNT THE RECORDS A PRIOR,
+006750*                     INTERRUPTED RUN ALREADY WROTE TO IT BEFORE
+006760*                     RE-OPENING FOR EXTEND, SO 2110-WRITE-REJECT
+006770*                     CAN TELL WHICH RECORDS IN THIS RUN WERE
+006780*                     ALREADY WRITTEN AND MUST NOT BE REPEATED
+006790*----------------------------------------------------------------
+006800 1020-OPEN-REJFILE.
+006810     MOVE 0 TO WS-REJFILE-KEEP-COUNT.
+006820     IF WS-RESTARTING
+006830         MOVE 'N' TO WS-REJFILE-EOF-SWITCH
+006840         OPEN INPUT REJFILE
+006850         IF WS-REJFILE-STATUS = '00'
+006860             PERFORM 1021-COUNT-REJFILE-RECORD THRU 1021-EXIT
+006870                     UNTIL WS-REJFILE-EOF-YES
+006880             CLOSE REJFILE
+006890         END-IF
+006900         OPEN EXTEND REJFILE
+006910     ELSE
+006920         OPEN OUTPUT REJFILE
+006930     END-IF.
+006940     IF WS-REJFILE-STATUS NOT = '00'
+006950         DISPLAY '*** FATAL - REJFILE OPEN FAILED, STATUS '
+006960                 WS-REJFILE-STATUS
+006970         MOVE 16 TO RETURN-CODE
+006980         STOP RUN
+006990     END-IF.
+007000 1020-EXIT.
+007010     EXIT.
+007020*
+007030 1021-COUNT-REJFILE-RECORD.
+007040     READ REJFILE
+007050         AT END
+007060             SET WS-REJFILE-EOF-YES TO TRUE
+007070         NOT AT END
+007080             ADD 1 TO WS-REJFILE-KEEP-COUNT
+007090     END-READ.
+007100 1021-EXIT.
+007110     EXIT.
+007120*
+007130*----------------------------------------------------------------
+007140* 1022-OPEN-SUSFILE - SAME PATTERN AS 1020-OPEN-REJFILE, FOR
+007150*                     SUSFILE
+007160*----------------------------------------------------------------
+007170 1022-OPEN-SUSFILE.
+007180     MOVE 0 TO WS-SUSFILE-KEEP-COUNT.
+007190     IF WS-RESTARTING
+007200         MOVE 'N' TO WS-SUSFILE-EOF-SWITCH
+007210         OPEN INPUT SUSFILE
+007220         IF WS-SUSFILE-STATUS = '00'
+007230             PERFORM 1023-COUNT-SUSFILE-RECORD THRU 1023-EXIT
+007240                     UNTIL WS-SUSFILE-EOF-YES
+007250             CLOSE SUSFILE
+007260         END-IF
+007270         OPEN EXTEND SUSFILE
+007280     ELSE
+007290         OPEN OUTPUT SUSFILE
+007300     END-IF.
+007310     IF WS-SUSFILE-STATUS NOT = '00'
+007320         DISPLAY '*** FATAL - SUSFILE OPEN FAILED, STATUS '
+007330                 WS-SUSFILE-STATUS
+007340         MOVE 16 TO RETURN-CODE
+007350         STOP RUN
+007360     END-IF.
+007370 1022-EXIT.
+007380     EXIT.
+007390*
+007400 1023-COUNT-SUSFILE-RECORD.
+007410     READ SUSFILE
+007420         AT END
+007430             SET WS-SUSFILE-EOF-YES TO TRUE
+007440         NOT AT END
+007450             ADD 1 TO WS-SUSFILE-KEEP-COUNT
+007460     END-READ.
+007470 1023-EXIT.
+007480     EXIT.
+007490*
+007500*----------------------------------------------------------------
+007510* 1024-OPEN-GLFILE - SAME PATTERN AS 1020-OPEN-REJFILE, FOR
+007520*                    GLFILE
+007530*----------------------------------------------------------------
+007540 1024-OPEN-GLFILE.
+007550     MOVE 0 TO WS-GLFILE-KEEP-COUNT.
+007560     IF WS-RESTARTING
+007570         MOVE 'N' TO WS-GLFILE-EOF-SWITCH
+007580         OPEN INPUT GLFILE
+007590         IF WS-GLFILE-STATUS = '00'
+007600             PERFORM 1025-COUNT-GLFILE-RECORD THRU 1025-EXIT
+007610                     UNTIL WS-GLFILE-EOF-YES
+007620             CLOSE GLFILE
+007630         END-IF
+007640         OPEN EXTEND GLFILE
+007650     ELSE
+007660         OPEN OUTPUT GLFILE
+007670     END-IF.
+007680     IF WS-GLFILE-STATUS NOT = '00'
+007690         DISPLAY '*** FATAL - GLFILE OPEN FAILED, STATUS '
+007700                 WS-GLFILE-STATUS
+007710         MOVE 16 TO RETURN-CODE
+007720         STOP RUN
+007730     END-IF.
+007740 1024-EXIT.
+007750     EXIT.
+007760*
+007770 1025-COUNT-GLFILE-RECORD.
+007780     READ GLFILE
+007790         AT END
+007800             SET WS-GLFILE-EOF-YES TO TRUE
+007810         NOT AT END
+007820             ADD 1 TO WS-GLFILE-KEEP-COUNT
+007830     END-READ.
+007840 1025-EXIT.
+007850     EXIT.
+007860*
+007870*----------------------------------------------------------------
+007880* 1026-OPEN-AUDITFILE - SAME PATTERN AS 1020-OPEN-REJFILE, FOR
+007890*                       AUDITFILE
+007900*----------------------------------------------------------------
+007910 1026-OPEN-AUDITFILE.
+007920     MOVE 0 TO WS-AUDITFILE-KEEP-COUNT.
+007930     IF WS-RESTARTING
+007940         MOVE 'N' TO WS-AUDITFILE-EOF-SWITCH
+007950         OPEN INPUT AUDITFILE
+007960         IF WS-AUDITFILE-STATUS = '00'
+007970             PERFORM 1027-COUNT-AUDITFILE-RECORD THRU 1027-EXIT
+007980                     UNTIL WS-AUDITFILE-EOF-YES
+007990             CLOSE AUDITFILE
+008000         END-IF
+008010         OPEN EXTEND AUDITFILE
+008020     ELSE
+008030         OPEN OUTPUT AUDITFILE
+008040     END-IF.
+008050     IF WS-AUDITFILE-STATUS NOT = '00'
+008060         DISPLAY '*** FATAL - AUDITFILE OPEN FAILED, STATUS '
+008070                 WS-AUDITFILE-STATUS
+008080         MOVE 16 TO RETURN-CODE
+008090         STOP RUN
+008100     END-IF.
+008110 1026-EXIT.
+008120     EXIT.
+008130*
+008140 1027-COUNT-AUDITFILE-RECORD.
+008150     READ AUDITFILE
+008160         AT END
+008170             SET WS-AUDITFILE-EOF-YES TO TRUE
+008180         NOT AT END
+008190             ADD 1 TO WS-AUDITFILE-KEEP-COUNT
+008200     END-READ.
+008210 1027-EXIT.
+008220     EXIT.
+008230*
+008240*----------------------------------------------------------------
+008250* 1028-OPEN-HELDFILE - SAME PATTERN AS 1020-OPEN-REJFILE, FOR
+008260*                      HELDFILE
+008270*----------------------------------------------------------------
+008280 1028-OPEN-HELDFILE.
+008290     MOVE 0 TO WS-HELDFILE-KEEP-COUNT.
+008300     IF WS-RESTARTING
+008310         MOVE 'N' TO WS-HELDFILE-EOF-SWITCH
+008320         OPEN INPUT HELDFILE
+008330         IF WS-HELDFILE-STATUS = '00'
+008340             PERFORM 1029-COUNT-HELDFILE-RECORD THRU 1029-EXIT
+008350                     UNTIL WS-HELDFILE-EOF-YES
+008360             CLOSE HELDFILE
+008370         END-IF
+008380         OPEN EXTEND HELDFILE
+008390     ELSE
+008400         OPEN OUTPUT HELDFILE
+008410     END-IF.
+008420     IF WS-HELDFILE-STATUS NOT = '00'
+008430         DISPLAY '*** FATAL - HELDFILE OPEN FAILED, STATUS '
+008440                 WS-HELDFILE-STATUS
+008450         MOVE 16 TO RETURN-CODE
+008460         STOP RUN
+008470     END-IF.
+008480 1028-EXIT.
+008490     EXIT.
+008500*
+008510 1029-COUNT-HELDFILE-RECORD.
+008520     READ HELDFILE
+008530         AT END
+008540             SET WS-HELDFILE-EOF-YES TO TRUE
+008550         NOT AT END
+008560             ADD 1 TO WS-HELDFILE-KEEP-COUNT
+008570     END-READ.
+008580 1029-EXIT.
+008590     EXIT.
+008600*
+008610*----------------------------------------------------------------
+008620* 1050-LOAD-CHECKPOINT - IF CKPTFILE EXISTS AND SHOWS AN
+008630*                        INCOMPLETE PRIOR RUN, RESTORE OUR
+008640*                        COUNTERS, TOTALS AND TABLES FROM IT
+008650*----------------------------------------------------------------
+008660 1050-LOAD-CHECKPOINT.
+008670     OPEN INPUT CKPTFILE.
+008680     IF WS-CKPTFILE-STATUS = '00'
+008690         READ CKPTFILE INTO WS-CKPT-RECORD
+008700         IF WS-CKPTFILE-STATUS = '00'
+008710             AND CKPT-RUN-COMPLETE NOT = 'Y'
+008720             SET WS-RESTARTING     TO TRUE
+008730             MOVE CKPT-READ-COUNT   TO WS-READ-COUNT
+008740             MOVE CKPT-DETAIL-COUNT TO WS-DETAIL-COUNT
+008750             MOVE CKPT-ACCEPT-COUNT TO WS-ACCEPT-COUNT
+008760             MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+008770             COMPUTE WS-AUDIT-COUNT =
+008780                     CKPT-DETAIL-COUNT - CKPT-REJECT-COUNT
+008790             MOVE CKPT-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+008800             MOVE CKPT-TOTAL        TO WS-TOTAL
+008810             MOVE CKPT-GROSS-TOTAL  TO WS-GROSS-TOTAL
+008820             MOVE CKPT-HEADER-SWITCH TO WS-HEADER-SWITCH
+008830             MOVE CKPT-HDR-RUN-DATE  TO WS-HDR-RUN-DATE
+008840             MOVE CKPT-HDR-EXP-COUNT TO WS-HDR-EXPECTED-COUNT
+008850             MOVE CKPT-TYPE-COUNT   TO WS-TYPE-COUNT
+008860             PERFORM 1060-LOAD-TYPE-ENTRY THRU 1060-EXIT
+008870                     VARYING WS-CKPT-SUB FROM 1 BY 1
+008880                     UNTIL WS-CKPT-SUB > WS-TYPE-COUNT
+008890             MOVE CKPT-BASE-TOTAL   TO WS-BASE-CURRENCY-TOTAL
+008900             MOVE CKPT-CURR-COUNT   TO WS-CURR-COUNT
+008910             PERFORM 1070-LOAD-CURR-ENTRY THRU 1070-EXIT
+008920                     VARYING WS-CKPT-SUB FROM 1 BY 1
+008930                     UNTIL WS-CKPT-SUB > WS-CURR-COUNT
+008940             MOVE CKPT-HOLD-COUNT   TO WS-HOLD-COUNT
+008950             DISPLAY 'RESTARTING FROM CHECKPOINT AT RECORD '
+008960                     WS-READ-COUNT
+008970         END-IF
+008980         CLOSE CKPTFILE
+008990     END-IF.
+009000 1050-EXIT.
+009010     EXIT.
+009020*
+009030*----------------------------------------------------------------
+009040* 1060-LOAD-TYPE-ENTRY - COPY ONE TYPE-CODE ENTRY OUT OF THE
+009050*                        CHECKPOINT RECORD INTO WS-TYPE-TABLE
+009060*----------------------------------------------------------------
+009070 1060-LOAD-TYPE-ENTRY.
+009080     SET WS-TYPE-IDX TO WS-CKPT-SUB.
+009090     MOVE CKPT-TYPE-CODE(WS-CKPT-SUB)
+009100             TO WS-TYPE-CODE-TBL(WS-TYPE-IDX).
+009110     MOVE CKPT-TYPE-TOTAL(WS-CKPT-SUB)
+009120             TO WS-TYPE-TOTAL-TBL(WS-TYPE-IDX).
+009130 1060-EXIT.
+009140     EXIT.
+009150*
+009160*----------------------------------------------------------------
+009170* 1070-LOAD-CURR-ENTRY - COPY ONE CURRENCY SUBTOTAL ENTRY OUT OF
+009180*                        THE CHECKPOINT RECORD INTO WS-CURRENCY-
+009190*                        TABLE
+009200*----------------------------------------------------------------
+009210 1070-LOAD-CURR-ENTRY.
+009220     SET WS-CURR-IDX TO WS-CKPT-SUB.
+009230     MOVE CKPT-CURR-CODE(WS-CKPT-SUB)
+009240             TO WS-CURR-CODE-TBL(WS-CURR-IDX).
+009250     MOVE CKPT-CURR-TOTAL(WS-CKPT-SUB)
+009260             TO WS-CURR-TOTAL-TBL(WS-CURR-IDX).
+009270 1070-EXIT.
+009280     EXIT.
+009290*
+009300*----------------------------------------------------------------
+009310* 1150-LOAD-RATE-TABLE - LOAD THE DAY'S CURRENCY CONVERSION
+009320*                        FACTORS FROM RATEFILE INTO WS-RATE-TABLE
+009330*----------------------------------------------------------------
+009340 1150-LOAD-RATE-TABLE.
+009350     MOVE 'N' TO WS-RATEFILE-EOF-SWITCH.
+009360     MOVE 0 TO WS-RATE-COUNT.
+009370     OPEN INPUT RATEFILE.
+009380     IF WS-RATEFILE-STATUS NOT = '00'
+009390         DISPLAY '*** FATAL - RATEFILE OPEN FAILED, STATUS '
+009400                 WS-RATEFILE-STATUS
+009410         MOVE 16 TO RETURN-CODE
+009420         STOP RUN
+009430     END-IF.
+009440     PERFORM 1160-READ-ONE-RATE THRU 1160-EXIT
+009450             UNTIL WS-RATEFILE-EOF-YES.
+009460     CLOSE RATEFILE.
+009470 1150-EXIT.
+009480     EXIT.
+009490*
+009500*----------------------------------------------------------------
+009510* 1160-READ-ONE-RATE - READ ONE RATEFILE RECORD AND APPEND IT
+009520*                      TO WS-RATE-TABLE
+009530*----------------------------------------------------------------
+009540 1160-READ-ONE-RATE.
+009550     READ RATEFILE
+009560         AT END
+009570             SET WS-RATEFILE-EOF-YES TO TRUE
+009580     END-READ.
+009590     IF NOT WS-RATEFILE-EOF-YES
+009600         IF RATE-CURRENCY-CODE = SPACES
+009610                 OR RATE-CONVERSION-FACTOR IS NOT NUMERIC
+009620             DISPLAY '*** WARNING - RATEFILE RECORD IGNORED, '
+009630                     'BLANK CODE OR NON-NUMERIC FACTOR: '
+009640                     RATE-RECORD
+009650         ELSE
+009660             IF WS-RATE-COUNT < 20
+009670                 ADD 1 TO WS-RATE-COUNT
+009680                 SET WS-RATE-IDX TO WS-RATE-COUNT
+009690                 MOVE RATE-CURRENCY-CODE
+009700                         TO WS-RATE-CODE-TBL(WS-RATE-IDX)
+009710                 MOVE RATE-CONVERSION-FACTOR
+009720                         TO WS-RATE-FACTOR-TBL(WS-RATE-IDX)
+009730             ELSE
+009740                 DISPLAY '*** WARNING - RATEFILE HAS MORE THAN'
+009750                         ' 20 CURRENCY RATES, EXTRA RATES IGNORED'
+009760             END-IF
+009770         END-IF
+009780     END-IF.
+009790 1160-EXIT.
+009800     EXIT.
+009810*
+009820*----------------------------------------------------------------
+009830* 1100-READ-TRANFILE - READ THE NEXT TRANSACTION RECORD
+009840*----------------------------------------------------------------
+009850 1100-READ-TRANFILE.
+009860     MOVE SPACES TO TRANS-RECORD.
+009870     READ TRANFILE
+009880         AT END
+009890             MOVE 'Y' TO WS-EOF-SWITCH
+009900         NOT AT END
+009910             ADD 1 TO WS-READ-COUNT
+009920     END-READ.
+009930 1100-EXIT.
+009940     EXIT.
+009950*
+009960*----------------------------------------------------------------
+009970* 1200-SKIP-PROCESSED - ON A RESTART, READ AND DISCARD THE
+009980*                       TRANFILE RECORDS THE LAST CHECKPOINT
+009990*                       SHOWS AS ALREADY PROCESSED
+010000*----------------------------------------------------------------
+010010 1200-SKIP-PROCESSED.
+010020     MOVE 0 TO WS-SKIP-READ-COUNT.
+010030     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+010040             UNTIL WS-SKIP-READ-COUNT >= CKPT-READ-COUNT
+010050                OR WS-EOF-YES.
+010060 1200-EXIT.
+010070     EXIT.
+010080*
+010090*----------------------------------------------------------------
+010100* 1210-SKIP-ONE-RECORD - READ ONE TRANFILE RECORD WITHOUT
+010110*                        EDITING OR POSTING IT.  WS-READ-COUNT
+010120*                        WAS ALREADY RESTORED FROM THE CHECKPOINT
+010130*                        SO THIS PARAGRAPH USES ITS OWN COUNTER.
+010140*                        IF THE SKIPPED RECORD IS THE HEADER, IT
+010150*                        IS CHECKED AGAINST THE CHECKPOINT TO
+010160*                        CATCH A RESTART POINTED AT THE WRONG
+010170*                        TRANFILE
+010180*----------------------------------------------------------------
+010190 1210-SKIP-ONE-RECORD.
+010200     MOVE SPACES TO TRANS-RECORD.
+010210     READ TRANFILE
+010220         AT END
+010230             MOVE 'Y' TO WS-EOF-SWITCH
+010240         NOT AT END
+010250             ADD 1 TO WS-SKIP-READ-COUNT
+010260             IF TRANS-RECORD(1:1) = 'H'
+010270                 PERFORM 1215-VERIFY-CKPT-HEADER THRU 1215-EXIT
+010280             END-IF
+010290     END-READ.
+010300 1210-EXIT.
+010310     EXIT.
+010320*
+010330*----------------------------------------------------------------
+010340* 1215-VERIFY-CKPT-HEADER - COMPARE THE HEADER RECORD SEEN WHILE
+010350*                           SKIPPING AGAINST THE RUN DATE AND
+010360*                           EXPECTED COUNT SAVED IN THE CHECKPOINT
+010370*                           A MISMATCH MEANS THIS RESTART IS BEING
+010380*                           POINTED AT A CHECKPOINT FROM A
+010390*                           DIFFERENT RUN, OR A TRANFILE THAT WAS
+010400*                           SUBSTITUTED AFTER THE CHECKPOINT WAS
+010410*                           WRITTEN, SO WE STOP RATHER THAN
+010420*                           REPORT STALE TOTALS
+010430*----------------------------------------------------------------
+010440 1215-VERIFY-CKPT-HEADER.
+010450     IF HDR-RUN-DATE       NOT = CKPT-HDR-RUN-DATE
+010460             OR HDR-EXPECTED-COUNT NOT = CKPT-HDR-EXP-COUNT
+010470         DISPLAY '*** FATAL - CHECKPOINT DOES NOT MATCH '
+010480                 'THE HEADER ON THIS RUN''S TRANFILE'
+010490         DISPLAY '    CHECKPOINT RUN DATE/COUNT : '
+010500                 CKPT-HDR-RUN-DATE '/' CKPT-HDR-EXP-COUNT
+010510         DISPLAY '    TRANFILE RUN DATE/COUNT   : '
+010520                 HDR-RUN-DATE '/' HDR-EXPECTED-COUNT
+010530         MOVE 16 TO RETURN-CODE
+010540         STOP RUN
+010550     END-IF.
+010560 1215-EXIT.
+010570     EXIT.
+010580*
+010590*----------------------------------------------------------------
+010600* 2000-PROCESS-RECORD - DISPATCH THE CURRENT RECORD BY ITS
+010610*                       RECORD-TYPE CODE, THEN READ THE NEXT ONE
+010620*----------------------------------------------------------------
+010630 2000-PROCESS-RECORD.
+010640     EVALUATE TRANS-RECORD(1:1)
+010650         WHEN 'H'
+010660             PERFORM 2300-PROCESS-HEADER  THRU 2300-EXIT
+010670         WHEN 'T'
+010680             PERFORM 2400-PROCESS-TRAILER THRU 2400-EXIT
+010690         WHEN OTHER
+010700             ADD 1 TO WS-DETAIL-COUNT
+010710             PERFORM 2100-EDIT-DETAIL     THRU 2100-EXIT
+010720             PERFORM 2500-CHECKPOINT-DUE  THRU 2500-EXIT
+010730     END-EVALUATE.
+010740     PERFORM 1100-READ-TRANFILE THRU 1100-EXIT.
+010750 2000-EXIT.
+010760     EXIT.
+010770*
+010780*----------------------------------------------------------------
+010790* 2100-EDIT-DETAIL - EDIT THE CURRENT DETAIL RECORD, POST IT IF
+010800*                    GOOD, REJECT IT IF NOT
+010810*----------------------------------------------------------------
+010820 2100-EDIT-DETAIL.
+010830     MOVE 'N' TO WS-REJECT-SWITCH.
+010840     MOVE 0   TO WS-REJECT-REASON-CODE.
+010850*
+010860     IF TRANS-RECORD = SPACES
+010870         SET REJ-BLANK-RECORD  TO TRUE
+010880         MOVE 'Y' TO WS-REJECT-SWITCH
+010890     END-IF.
+010900*
+010910     IF NOT WS-RECORD-REJECTED
+010920         IF WS-TRANFILE-REC-LEN < 31
+010930             SET REJ-SHORT-RECORD TO TRUE
+010940             MOVE 'Y' TO WS-REJECT-SWITCH
+010950         END-IF
+010960     END-IF.
+010970*
+010980     IF NOT WS-RECORD-REJECTED
+010990         IF TRAN-AMOUNT IS NOT NUMERIC
+011000             SET REJ-NONNUMERIC-AMOUNT TO TRUE
+011010             MOVE 'Y' TO WS-REJECT-SWITCH
+011020         END-IF
+011030     END-IF.
+011040*
+011050     IF NOT WS-RECORD-REJECTED
+011060         IF TRAN-EFFECTIVE-DATE IS NOT NUMERIC
+011070             SET REJ-INVALID-EFF-DATE TO TRUE
+011080             MOVE 'Y' TO WS-REJECT-SWITCH
+011090         END-IF
+011100     END-IF.
+011110*
+011120     IF NOT WS-RECORD-REJECTED
+011130         IF NOT WS-HEADER-SEEN
+011140             SET REJ-HEADER-MISSING TO TRUE
+011150             MOVE 'Y' TO WS-REJECT-SWITCH
+011160         END-IF
+011170     END-IF.
+011180*
+011190     IF WS-RECORD-REJECTED
+011200         PERFORM 2110-WRITE-REJECT THRU 2110-EXIT
+011210     ELSE
+011220         MOVE TRAN-AMOUNT         TO WS-AMUNT
+011230         MOVE TRAN-TYPE-CODE      TO WS-TRANS-TYPE
+011240         MOVE TRAN-ACCOUNT-NUMBER TO WS-LOOKUP-ACCT-NUMBER
+011250         ADD WS-AMUNT TO WS-GROSS-TOTAL
+011260         PERFORM 2115-CHECK-EFFECTIVE-DATE THRU 2115-EXIT
+011270         IF WS-RECORD-HELD
+011280             PERFORM 2117-WRITE-HELD THRU 2117-EXIT
+011290         ELSE
+011300             PERFORM 2120-LOOKUP-ACCOUNT THRU 2120-EXIT
+011310             IF WS-RECORD-SUSPENDED
+011320                 PERFORM 2130-WRITE-SUSPENSE THRU 2130-EXIT
+011330             ELSE
+011340                 ADD WS-AMUNT TO WS-TOTAL
+011350                 ADD 1 TO WS-ACCEPT-COUNT
+011360                 PERFORM 2200-POST-TYPE-TOTAL THRU 2200-EXIT
+011370                 PERFORM 2150-CONVERT-CURRENCY THRU 2150-EXIT
+011380                 ADD WS-CONVERTED-AMOUNT TO WS-BASE-CURRENCY-TOTAL
+011390                 PERFORM 2160-POST-CURRENCY-TOTAL THRU 2160-EXIT
+011400                 PERFORM 2140-WRITE-GL-POSTING THRU 2140-EXIT
+011410             END-IF
+011420         END-IF
+011430         PERFORM 2145-WRITE-AUDIT-LOG THRU 2145-EXIT
+011440     END-IF.
+011450 2100-EXIT.
+011460     EXIT.
+011470*
+011480*----------------------------------------------------------------
+011490* 2110-WRITE-REJECT - FORMAT AND WRITE ONE REJECT RECORD
+011500*----------------------------------------------------------------
+011510 2110-WRITE-REJECT.
+011520     EVALUATE TRUE
+011530         WHEN REJ-BLANK-RECORD
+011540             MOVE 'BLANK RECORD' TO WS-REJECT-REASON-TEXT
+011550         WHEN REJ-SHORT-RECORD
+011560             MOVE 'RECORD TOO SHORT' TO WS-REJECT-REASON-TEXT
+011570         WHEN REJ-NONNUMERIC-AMOUNT
+011580             MOVE 'NON-NUMERIC AMOUNT' TO WS-REJECT-REASON-TEXT
+011590         WHEN REJ-HEADER-MISSING
+011600             MOVE 'HEADER NOT YET RECEIVED'
+011610                     TO WS-REJECT-REASON-TEXT
+011620         WHEN REJ-INVALID-EFF-DATE
+011630             MOVE 'INVALID EFFECTIVE DATE'
+011640                     TO WS-REJECT-REASON-TEXT
+011650         WHEN OTHER
+011660             MOVE 'UNKNOWN EDIT FAILURE' TO WS-REJECT-REASON-TEXT
+011670     END-EVALUATE.
+011680*
+011690     MOVE WS-REJECT-REASON-CODE  TO WS-REJ-REASON-CODE.
+011700     MOVE WS-REJECT-REASON-TEXT  TO WS-REJ-REASON-TEXT.
+011710     MOVE TRANS-RECORD           TO WS-REJ-RECORD-IMAGE.
+011720     MOVE WS-REJ-RECORD          TO REJ-RECORD.
+011730     ADD 1 TO WS-REJECT-COUNT.
+011740     IF WS-REJECT-COUNT > WS-REJFILE-KEEP-COUNT
+011750         WRITE REJ-RECORD
+011760     END-IF.
+011770 2110-EXIT.
+011780     EXIT.
+011790*
+011800*----------------------------------------------------------------
+011810* 2115-CHECK-EFFECTIVE-DATE - A DETAIL RECORD WHOSE EFFECTIVE DATE
+011820*                             IS LATER THAN THE RUN DATE ON THE
+011830*                             HEADER RECORD IS NOT YET DUE.  IT IS
+011840*                             HELD RATHER THAN LOOKED UP AND POSTED
+011850*----------------------------------------------------------------
+011860 2115-CHECK-EFFECTIVE-DATE.
+011870     MOVE 'N' TO WS-HOLD-SWITCH.
+011880     IF TRAN-EFFECTIVE-DATE > WS-PROCESSING-DATE
+011890         MOVE 'Y' TO WS-HOLD-SWITCH
+011900         PERFORM 2116-COMPUTE-DAYS-UNTIL-DUE THRU 2116-EXIT
+011910     END-IF.
+011920 2115-EXIT.
+011930     EXIT.
+011940*
+011950*----------------------------------------------------------------
+011960* 2116-COMPUTE-DAYS-UNTIL-DUE - FIGURE HOW MANY DAYS SEPARATE THE
+011970*                               RUN DATE FROM THE TRANSACTION'S
+011980*                               EFFECTIVE DATE.  BOTH DATES ARE
+011990*                               YYYYMMDD; DAYS ARE COUNTED ON THE
+012000*                               SHOP'S STANDARD 30-DAY MONTH,
+012010*                               360-DAY YEAR CONVENTION
+012020*----------------------------------------------------------------
+012030 2116-COMPUTE-DAYS-UNTIL-DUE.
+012040     MOVE WS-PROCESSING-DATE(1:4)  TO WS-DC-YEAR.
+012050     MOVE WS-PROCESSING-DATE(5:2)  TO WS-DC-MONTH.
+012060     MOVE WS-PROCESSING-DATE(7:2)  TO WS-DC-DAY.
+012070     COMPUTE WS-DAYNUM-RUN-DATE =
+012080             (WS-DC-YEAR * 360) + (WS-DC-MONTH * 30) + WS-DC-DAY.
+012090     MOVE TRAN-EFFECTIVE-DATE(1:4) TO WS-DC-YEAR.
+012100     MOVE TRAN-EFFECTIVE-DATE(5:2) TO WS-DC-MONTH.
+012110     MOVE TRAN-EFFECTIVE-DATE(7:2) TO WS-DC-DAY.
+012120     COMPUTE WS-DAYNUM-EFFECTIVE =
+012130             (WS-DC-YEAR * 360) + (WS-DC-MONTH * 30) + WS-DC-DAY.
+012140     COMPUTE WS-DAYS-UNTIL-DUE =
+012150             WS-DAYNUM-EFFECTIVE - WS-DAYNUM-RUN-DATE.
+012160 2116-EXIT.
+012170     EXIT.
+012180*
+012190*----------------------------------------------------------------
+012200* 2117-WRITE-HELD - FORMAT AND WRITE ONE HELD-ITEM RECORD FOR A
+012210*                   DETAIL RECORD THAT IS NOT YET EFFECTIVE
+012220*----------------------------------------------------------------
+012230 2117-WRITE-HELD.
+012240     MOVE WS-LOOKUP-ACCT-NUMBER   TO WS-HLD-ACCOUNT-NUMBER.
+012250     MOVE WS-TRANS-TYPE           TO WS-HLD-TYPE-CODE.
+012260     MOVE WS-AMUNT                TO WS-HLD-AMOUNT.
+012270     MOVE TRAN-EFFECTIVE-DATE     TO WS-HLD-EFFECTIVE-DATE.
+012280     MOVE WS-PROCESSING-DATE      TO WS-HLD-RUN-DATE.
+012290     MOVE WS-DAYS-UNTIL-DUE       TO WS-HLD-DAYS-UNTIL-DUE.
+012300     MOVE WS-HLD-RECORD           TO HELD-RECORD.
+012310     ADD 1 TO WS-HOLD-COUNT.
+012320     IF WS-HOLD-COUNT > WS-HELDFILE-KEEP-COUNT
+012330         WRITE HELD-RECORD
+012340     END-IF.
+012350 2117-EXIT.
+012360     EXIT.
+012370*
+012380*----------------------------------------------------------------
+012390* 2120-LOOKUP-ACCOUNT - LOOK THE TRANSACTION'S ACCOUNT NUMBER UP
+012400*                       ON ACCTMAST.  A RECORD WHOSE ACCOUNT IS
+012410*                       NOT ON FILE, OR ON FILE BUT CLOSED, IS
+012420*                       SUSPENDED INSTEAD OF POSTED
+012430*----------------------------------------------------------------
+012440 2120-LOOKUP-ACCOUNT.
+012450     MOVE 'N' TO WS-SUSPENSE-SWITCH.
+012460     MOVE 0   TO WS-SUSPENSE-REASON-CODE.
+012470     MOVE WS-LOOKUP-ACCT-NUMBER TO ACCT-NUMBER.
+012480     READ ACCTMAST
+012490         INVALID KEY
+012500             SET SUS-ACCOUNT-NOT-FOUND TO TRUE
+012510             MOVE 'Y' TO WS-SUSPENSE-SWITCH
+012520         NOT INVALID KEY
+012530             IF ACCT-CLOSED
+012540                 SET SUS-ACCOUNT-CLOSED TO TRUE
+012550                 MOVE 'Y' TO WS-SUSPENSE-SWITCH
+012560             END-IF
+012570     END-READ.
+012580 2120-EXIT.
+012590     EXIT.
+012600*
+012610*----------------------------------------------------------------
+012620* 2130-WRITE-SUSPENSE - FORMAT AND WRITE ONE SUSPENSE RECORD FOR
+012630*                       A DETAIL RECORD THAT FAILED THE ACCOUNT
+012640*                       LOOKUP
+012650*----------------------------------------------------------------
+012660 2130-WRITE-SUSPENSE.
+012670     EVALUATE TRUE
+012680         WHEN SUS-ACCOUNT-NOT-FOUND
+012690             MOVE 'ACCOUNT NOT ON FILE' TO WS-SUSPENSE-REASON-TEXT
+012700         WHEN SUS-ACCOUNT-CLOSED
+012710             MOVE 'ACCOUNT CLOSED' TO WS-SUSPENSE-REASON-TEXT
+012720         WHEN OTHER
+012730             MOVE 'UNKNOWN LOOKUP FAILURE'
+012740                     TO WS-SUSPENSE-REASON-TEXT
+012750     END-EVALUATE.
+012760*
+012770     MOVE WS-SUSPENSE-REASON-CODE  TO WS-SUS-REASON-CODE.
+012780     MOVE WS-SUSPENSE-REASON-TEXT  TO WS-SUS-REASON-TEXT.
+012790     MOVE TRANS-RECORD             TO WS-SUS-RECORD-IMAGE.
+012800     MOVE WS-SUS-RECORD            TO SUS-RECORD.
+012810     ADD 1 TO WS-SUSPENSE-COUNT.
+012820     IF WS-SUSPENSE-COUNT > WS-SUSFILE-KEEP-COUNT
+012830         WRITE SUS-RECORD
+012840     END-IF.
+012850 2130-EXIT.
+012860     EXIT.
+012870*
+012880*----------------------------------------------------------------
+012890* 2140-WRITE-GL-POSTING - WRITE ONE GENERAL-LEDGER POSTING RECORD
+012900*                         FOR A DETAIL RECORD THAT POSTED TO
+012910*                         WS-TOTAL.  THE TRANSACTION TYPE CODE
+012920*                         DOUBLES AS THE DEBIT/CREDIT INDICATOR;
+012930*                         ANY CODE OTHER THAN 'D' OR 'C' POSTS AS
+012940*                         A DEBIT.
+012950*----------------------------------------------------------------
+012960 2140-WRITE-GL-POSTING.
+012970     EVALUATE WS-TRANS-TYPE
+012980         WHEN 'C'
+012990             MOVE 'C' TO WS-GL-DR-CR-INDICATOR
+013000         WHEN OTHER
+013010             MOVE 'D' TO WS-GL-DR-CR-INDICATOR
+013020     END-EVALUATE.
+013030     MOVE WS-LOOKUP-ACCT-NUMBER TO WS-GL-ACCOUNT-NUMBER.
+013040     MOVE WS-TRANS-TYPE         TO WS-GL-TYPE-CODE.
+013050     MOVE WS-AMUNT              TO WS-GL-AMOUNT.
+013060     MOVE WS-PROCESSING-DATE    TO WS-GL-POSTING-DATE.
+013070     MOVE WS-GL-RECORD          TO GL-POSTING-RECORD.
+013080     IF WS-ACCEPT-COUNT > WS-GLFILE-KEEP-COUNT
+013090         WRITE GL-POSTING-RECORD
+013100     END-IF.
+013110 2140-EXIT.
+013120     EXIT.
+013130*
+013140*----------------------------------------------------------------
+013150* 2145-WRITE-AUDIT-LOG - RECORD THE TRANSACTION IMAGE, THE
+013160*                        EXTRACTED AMOUNT AND THE RUNNING TOTAL
+013170*                        FOR EVERY DETAIL RECORD THAT EDITED
+013180*                        CLEAN, WHETHER IT WAS POSTED OR ROUTED TO
+013190*                        SUSPENSE, SO A LATER BALANCE QUESTION CAN
+013200*                        BE TRACED BACK RECORD BY RECORD
+013210*----------------------------------------------------------------
+013220 2145-WRITE-AUDIT-LOG.
+013230     MOVE TRANS-RECORD  TO WS-AUD-RECORD-IMAGE.
+013240     MOVE WS-AMUNT      TO WS-AUD-AMOUNT.
+013250     MOVE WS-TOTAL      TO WS-AUD-RUNNING-TOTAL.
+013260     MOVE WS-AUD-RECORD TO AUDIT-RECORD.
+013270     ADD 1 TO WS-AUDIT-COUNT.
+013280     IF WS-AUDIT-COUNT > WS-AUDITFILE-KEEP-COUNT
+013290         WRITE AUDIT-RECORD
+013300     END-IF.
+013310 2145-EXIT.
+013320     EXIT.
+013330*
+013340*----------------------------------------------------------------
+013350* 2150-CONVERT-CURRENCY - DETERMINE THE TRANSACTION'S CURRENCY,
+013360*                         LOOK UP ITS DAILY CONVERSION FACTOR IN
+013370*                         WS-RATE-TABLE, AND COMPUTE THE AMOUNT
+013380*                         IN BASE CURRENCY.  A CURRENCY CODE WITH
+013390*                         NO MATCHING RATE CONVERTS AT A FACTOR OF
+013400*                         1 RATHER THAN STOPPING THE RUN.
+013410*----------------------------------------------------------------
+013420 2150-CONVERT-CURRENCY.
+013430     IF TRAN-CURRENCY-CODE = SPACES
+013440         MOVE WS-BASE-CURRENCY-CODE TO WS-CURR-CODE
+013450     ELSE
+013460         MOVE TRAN-CURRENCY-CODE TO WS-CURR-CODE
+013470     END-IF.
+013480     SET WS-RATE-IDX TO 1.
+013490     SEARCH WS-RATE-ENTRY
+013500         AT END
+013510             DISPLAY 'WARNING - NO RATE ON FILE FOR CURRENCY '
+013520                     WS-CURR-CODE ' - USING A FACTOR OF 1'
+013530             MOVE WS-AMUNT TO WS-CONVERTED-AMOUNT
+013540         WHEN WS-RATE-CODE-TBL(WS-RATE-IDX) = WS-CURR-CODE
+013550             MULTIPLY WS-AMUNT
+013560                     BY WS-RATE-FACTOR-TBL(WS-RATE-IDX)
+013570                     GIVING WS-CONVERTED-AMOUNT
+013580     END-SEARCH.
+013590 2150-EXIT.
+013600     EXIT.
+013610*
+013620*----------------------------------------------------------------
+013630* 2160-POST-CURRENCY-TOTAL - ADD THE CURRENT RECORD'S NATIVE
+013640*                            AMOUNT TO ITS CURRENCY SUBTOTAL,
+013650*                            CREATING A NEW TABLE ENTRY THE FIRST
+013660*                            TIME A CURRENCY CODE IS SEEN
+013670*----------------------------------------------------------------
+013680 2160-POST-CURRENCY-TOTAL.
+013690     SET WS-CURR-IDX TO 1.
+013700     SEARCH WS-CURR-ENTRY
+013710         AT END
+013720             PERFORM 2170-ADD-CURRENCY-ENTRY THRU 2170-EXIT
+013730         WHEN WS-CURR-CODE-TBL(WS-CURR-IDX) = WS-CURR-CODE
+013740             ADD WS-AMUNT TO WS-CURR-TOTAL-TBL(WS-CURR-IDX)
+013750     END-SEARCH.
+013760 2160-EXIT.
+013770     EXIT.
+013780*
+013790*----------------------------------------------------------------
+013800* 2170-ADD-CURRENCY-ENTRY - APPEND A NEW CURRENCY-CODE ENTRY TO
+013810*                           THE TABLE
+013820*----------------------------------------------------------------
+013830 2170-ADD-CURRENCY-ENTRY.
+013840     IF WS-CURR-COUNT < 20
+013850         ADD 1 TO WS-CURR-COUNT
+013860         SET WS-CURR-IDX TO WS-CURR-COUNT
+013870         MOVE WS-CURR-CODE TO WS-CURR-CODE-TBL(WS-CURR-IDX)
+013880         MOVE WS-AMUNT     TO WS-CURR-TOTAL-TBL(WS-CURR-IDX)
+013890     ELSE
+013900         DISPLAY '*** WARNING - MORE THAN 20 DISTINCT CURRENCY '
+013910                 'CODES SEEN, EXTRA CURRENCY NOT SUBTOTALED: '
+013920                 WS-CURR-CODE
+013930     END-IF.
+013940 2170-EXIT.
+013950     EXIT.
+013960*
+013970*----------------------------------------------------------------
+013980* 2200-POST-TYPE-TOTAL - ADD THE CURRENT RECORD'S AMOUNT TO ITS
+013990*                        TRANSACTION-TYPE SUBTOTAL, CREATING A
+014000*                        NEW TABLE ENTRY THE FIRST TIME A TYPE
+014010*                        CODE IS SEEN
+014020*----------------------------------------------------------------
+014030 2200-POST-TYPE-TOTAL.
+014040     SET WS-TYPE-IDX TO 1.
+014050     SEARCH WS-TYPE-ENTRY
+014060         AT END
+014070             PERFORM 2210-ADD-TYPE-ENTRY THRU 2210-EXIT
+014080         WHEN WS-TYPE-CODE-TBL(WS-TYPE-IDX) = WS-TRANS-TYPE
+014090             ADD WS-AMUNT TO WS-TYPE-TOTAL-TBL(WS-TYPE-IDX)
+014100     END-SEARCH.
+014110 2200-EXIT.
+014120     EXIT.
+014130*
+014140*----------------------------------------------------------------
+014150* 2210-ADD-TYPE-ENTRY - APPEND A NEW TYPE-CODE ENTRY TO THE TABLE
+014160*----------------------------------------------------------------
+014170 2210-ADD-TYPE-ENTRY.
+014180     IF WS-TYPE-COUNT < 20
+014190         ADD 1 TO WS-TYPE-COUNT
+014200         SET WS-TYPE-IDX TO WS-TYPE-COUNT
+014210         MOVE WS-TRANS-TYPE TO WS-TYPE-CODE-TBL(WS-TYPE-IDX)
+014220         MOVE WS-AMUNT      TO WS-TYPE-TOTAL-TBL(WS-TYPE-IDX)
+014230     ELSE
+014240         DISPLAY '*** WARNING - MORE THAN 20 DISTINCT TYPE '
+014250                 'CODES SEEN, EXTRA TYPE NOT SUBTOTALED: '
+014260                 WS-TRANS-TYPE
+014270     END-IF.
+014280 2210-EXIT.
+014290     EXIT.
+014300*
+014310*----------------------------------------------------------------
+014320* 2300-PROCESS-HEADER - CAPTURE THE RUN DATE AND EXPECTED COUNT
+014330*                       OFF THE LEADING HEADER RECORD.  A HEADER
+014340*                       TOO SHORT TO HOLD BOTH FIELDS, OR WITH A
+014350*                       NON-NUMERIC RUN DATE OR EXPECTED COUNT, IS
+014360*                       LOGGED AND IGNORED RATHER THAN ACCEPTED --
+014370*                       WS-HEADER-SEEN STAYS FALSE SO ANY DETAIL
+014380*                       RECORD BEHIND IT STILL HITS THE
+014390*                       REJ-HEADER-MISSING CHECK INSTEAD OF BEING
+014400*                       DATED OFF A ZERO RUN DATE
+014410*----------------------------------------------------------------
+014420 2300-PROCESS-HEADER.
+014430     IF WS-TRANFILE-REC-LEN < 16
+014440             OR HDR-RUN-DATE       IS NOT NUMERIC
+014450             OR HDR-EXPECTED-COUNT IS NOT NUMERIC
+014460         DISPLAY '*** WARNING - HEADER RECORD IS TOO SHORT OR '
+014470                 'INVALID, IGNORED'
+014480     ELSE
+014490         SET  WS-HEADER-SEEN     TO TRUE
+014500         MOVE HDR-RUN-DATE       TO WS-HDR-RUN-DATE
+014510         MOVE HDR-EXPECTED-COUNT TO WS-HDR-EXPECTED-COUNT
+014520     END-IF.
+014530 2300-EXIT.
+014540     EXIT.
+014550*
+014560*----------------------------------------------------------------
+014570* 2400-PROCESS-TRAILER - CAPTURE THE TRAILER'S CONTROL COUNT AND
+014580*                        CONTROL AMOUNT FOR THE END-OF-RUN
+014590*                        BALANCING CHECK.  A TRAILER TOO SHORT OR
+014600*                        NON-NUMERIC IS LOGGED AND IGNORED RATHER
+014610*                        THAN ACCEPTED -- WS-TRAILER-SEEN STAYS
+014620*                        FALSE SO 8200-CHECK-BALANCE REPORTS THE
+014630*                        MISSING TRAILER INSTEAD OF BALANCING
+014640*                        AGAINST GARBAGE CONTROL FIGURES
+014650*----------------------------------------------------------------
+014660 2400-PROCESS-TRAILER.
+014670     IF WS-TRANFILE-REC-LEN < 17
+014680             OR TRL-CONTROL-COUNT  IS NOT NUMERIC
+014690             OR TRL-CONTROL-AMOUNT IS NOT NUMERIC
+014700         DISPLAY '*** WARNING - TRAILER RECORD IS TOO SHORT OR '
+014710                 'INVALID, IGNORED'
+014720     ELSE
+014730         SET  WS-TRAILER-SEEN     TO TRUE
+014740         MOVE TRL-CONTROL-COUNT   TO WS-TRL-CONTROL-COUNT
+014750         MOVE TRL-CONTROL-AMOUNT  TO WS-TRL-CONTROL-AMOUNT
+014760     END-IF.
+014770 2400-EXIT.
+014780     EXIT.
+014790*
+014800*----------------------------------------------------------------
+014810* 2500-CHECKPOINT-DUE - EVERY WS-CHECKPOINT-INTERVAL DETAIL
+014820*                       RECORDS, WRITE A CHECKPOINT
+014830*----------------------------------------------------------------
+014840 2500-CHECKPOINT-DUE.
+014850     DIVIDE WS-DETAIL-COUNT BY WS-CHECKPOINT-INTERVAL
+014860             GIVING WS-CKPT-QUOTIENT
+014870             REMAINDER WS-CKPT-REMAINDER.
+014880     IF WS-CKPT-REMAINDER = 0
+014890         PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT
+014900     END-IF.
+014910 2500-EXIT.
+014920     EXIT.
+014930*
+014940*----------------------------------------------------------------
+014950* 2510-WRITE-CHECKPOINT - SAVE OUR CURRENT COUNTERS, TOTALS AND
+014960*                         TABLES TO CKPTFILE
+014970*----------------------------------------------------------------
+014980 2510-WRITE-CHECKPOINT.
+014990     MOVE WS-READ-COUNT         TO CKPT-READ-COUNT.
+015000     MOVE WS-DETAIL-COUNT       TO CKPT-DETAIL-COUNT.
+015010     MOVE WS-ACCEPT-COUNT       TO CKPT-ACCEPT-COUNT.
+015020     MOVE WS-REJECT-COUNT       TO CKPT-REJECT-COUNT.
+015030     MOVE WS-SUSPENSE-COUNT     TO CKPT-SUSPENSE-COUNT.
+015040     MOVE WS-TOTAL              TO CKPT-TOTAL.
+015050     MOVE WS-GROSS-TOTAL        TO CKPT-GROSS-TOTAL.
+015060     MOVE WS-HEADER-SWITCH      TO CKPT-HEADER-SWITCH.
+015070     MOVE WS-HDR-RUN-DATE       TO CKPT-HDR-RUN-DATE.
+015080     MOVE WS-HDR-EXPECTED-COUNT TO CKPT-HDR-EXP-COUNT.
+015090     MOVE WS-TYPE-COUNT         TO CKPT-TYPE-COUNT.
+015100     MOVE WS-BASE-CURRENCY-TOTAL TO CKPT-BASE-TOTAL.
+015110     MOVE WS-CURR-COUNT         TO CKPT-CURR-COUNT.
+015120     MOVE WS-HOLD-COUNT         TO CKPT-HOLD-COUNT.
+015130     MOVE WS-RUN-COMPLETE-SWITCH TO CKPT-RUN-COMPLETE.
+015140     PERFORM 2520-SAVE-TYPE-ENTRY THRU 2520-EXIT
+015150             VARYING WS-CKPT-SUB FROM 1 BY 1
+015160             UNTIL WS-CKPT-SUB > WS-TYPE-COUNT.
+015170     PERFORM 2530-SAVE-CURR-ENTRY THRU 2530-EXIT
+015180             VARYING WS-CKPT-SUB FROM 1 BY 1
+015190             UNTIL WS-CKPT-SUB > WS-CURR-COUNT.
+015200     OPEN OUTPUT CKPTFILE.
+015210     IF WS-CKPTFILE-STATUS NOT = '00'
+015220         DISPLAY '*** FATAL - CKPTFILE OPEN FAILED, STATUS '
+015230                 WS-CKPTFILE-STATUS
+015240         MOVE 16 TO RETURN-CODE
+015250         STOP RUN
+015260     END-IF.
+015270     MOVE WS-CKPT-RECORD TO CKPT-RECORD.
+015280     WRITE CKPT-RECORD.
+015290     CLOSE CKPTFILE.
+015300     DISPLAY 'CHECKPOINT WRITTEN AT DETAIL RECORD '
+015310             WS-DETAIL-COUNT.
+015320 2510-EXIT.
+015330     EXIT.
+015340*
+015350*----------------------------------------------------------------
+015360* 2520-SAVE-TYPE-ENTRY - COPY ONE ENTRY OF WS-TYPE-TABLE INTO
+015370*                        THE CHECKPOINT RECORD
+015380*----------------------------------------------------------------
+015390 2520-SAVE-TYPE-ENTRY.
+015400     SET WS-TYPE-IDX TO WS-CKPT-SUB.
+015410     MOVE WS-TYPE-CODE-TBL(WS-TYPE-IDX)
+015420             TO CKPT-TYPE-CODE(WS-CKPT-SUB).
+015430     MOVE WS-TYPE-TOTAL-TBL(WS-TYPE-IDX)
+015440             TO CKPT-TYPE-TOTAL(WS-CKPT-SUB).
+015450 2520-EXIT.
+015460     EXIT.
+015470*
+015480*----------------------------------------------------------------
+015490* 2530-SAVE-CURR-ENTRY - COPY ONE ENTRY OF WS-CURRENCY-TABLE INTO
+015500*                        THE CHECKPOINT RECORD
+015510*----------------------------------------------------------------
+015520 2530-SAVE-CURR-ENTRY.
+015530     SET WS-CURR-IDX TO WS-CKPT-SUB.
+015540     MOVE WS-CURR-CODE-TBL(WS-CURR-IDX)
+015550             TO CKPT-CURR-CODE(WS-CKPT-SUB).
+015560     MOVE WS-CURR-TOTAL-TBL(WS-CURR-IDX)
+015570             TO CKPT-CURR-TOTAL(WS-CKPT-SUB).
+015580 2530-EXIT.
+015590     EXIT.
+015600*
+015610*----------------------------------------------------------------
+015620* 8000-FINALIZE - REPORT RESULTS, BALANCE THE RUN, CLOSE FILES
+015630*----------------------------------------------------------------
+015640 8000-FINALIZE.
+015650     DISPLAY 'BATCHPROC - TRANSACTION TOTALS'.
+015660     DISPLAY 'RECORDS READ    : ' WS-READ-COUNT.
+015670     DISPLAY 'RECORDS ACCEPTED: ' WS-ACCEPT-COUNT.
+015680     DISPLAY 'RECORDS REJECTED: ' WS-REJECT-COUNT.
+015690     DISPLAY 'RECORDS SUSPENDED: ' WS-SUSPENSE-COUNT.
+015700     DISPLAY 'RECORDS HELD (NOT YET EFFECTIVE): ' WS-HOLD-COUNT.
+015710     DISPLAY 'SUBTOTALS BY TRANSACTION TYPE'.
+015720     PERFORM 8100-PRINT-TYPE-TOTAL THRU 8100-EXIT
+015730             VARYING WS-TYPE-IDX FROM 1 BY 1
+015740             UNTIL WS-TYPE-IDX > WS-TYPE-COUNT.
+015750     DISPLAY 'TOTAL AMOUNT PROCESSED: ' WS-TOTAL.
+015760     DISPLAY 'SUBTOTALS BY CURRENCY (NATIVE AMOUNTS)'.
+015770     PERFORM 8150-PRINT-CURRENCY-TOTAL THRU 8150-EXIT
+015780             VARYING WS-CURR-IDX FROM 1 BY 1
+015790             UNTIL WS-CURR-IDX > WS-CURR-COUNT.
+015800     DISPLAY 'TOTAL AMOUNT IN ' WS-BASE-CURRENCY-CODE
+015810             ' (CONVERTED): ' WS-BASE-CURRENCY-TOTAL.
+015820     PERFORM 8200-CHECK-BALANCE THRU 8200-EXIT.
+015830     SET WS-RUN-IS-COMPLETE TO TRUE.
+015840     PERFORM 2510-WRITE-CHECKPOINT THRU 2510-EXIT.
+015850     CLOSE TRANFILE.
+015860     CLOSE REJFILE.
+015870     CLOSE SUSFILE.
+015880     CLOSE GLFILE.
+015890     CLOSE ACCTMAST.
+015900     CLOSE AUDITFILE.
+015910     CLOSE HELDFILE.
+015920     DISPLAY 'AGING REPORT FOR HELD ITEMS'.
+015930     PERFORM 8300-PRINT-AGING-REPORT THRU 8300-EXIT.
+015940 8000-EXIT.
+015950     EXIT.
+015960*
+015970*----------------------------------------------------------------
+015980* 8100-PRINT-TYPE-TOTAL - DISPLAY ONE LINE OF THE TYPE-CODE
+015990*                         SUBTOTAL REPORT
+016000*----------------------------------------------------------------
+016010 8100-PRINT-TYPE-TOTAL.
+016020     DISPLAY '  TYPE ' WS-TYPE-CODE-TBL(WS-TYPE-IDX)
+016030             ' SUBTOTAL: ' WS-TYPE-TOTAL-TBL(WS-TYPE-IDX).
+016040 8100-EXIT.
+016050     EXIT.
+016060*
+016070*----------------------------------------------------------------
+016080* 8150-PRINT-CURRENCY-TOTAL - DISPLAY ONE LINE OF THE CURRENCY
+016090*                             SUBTOTAL REPORT
+016100*----------------------------------------------------------------
+016110 8150-PRINT-CURRENCY-TOTAL.
+016120     DISPLAY '  CURRENCY ' WS-CURR-CODE-TBL(WS-CURR-IDX)
+016130             ' SUBTOTAL: ' WS-CURR-TOTAL-TBL(WS-CURR-IDX).
+016140 8150-EXIT.
+016150     EXIT.
+016160*
+016170*----------------------------------------------------------------
+016180* 8200-CHECK-BALANCE - COMPARE THE TRAILER'S CONTROL COUNT AND
+016190*                      CONTROL AMOUNT AGAINST WHAT WAS ACTUALLY
+016200*                      READ AND TOTALED, AND FLAG A MISMATCH.  THE
+016210*                      HEADER'S EXPECTED COUNT IS ALSO SANITY-
+016220*                      CHECKED AGAINST THE DETAIL RECORDS READ.
+016230*                      THE CONTROL AMOUNT IS COMPARED AGAINST
+016240*                      WS-GROSS-TOTAL (EVERY NON-REJECTED DETAIL
+016250*                      RECORD'S AMOUNT), NOT WS-TOTAL, SINCE
+016260*                      WS-TOTAL ONLY HOLDS WHAT WAS ACTUALLY
+016270*                      POSTED AND EXCLUDES SUSPENDED AND HELD
+016280*                      ITEMS -- BOTH NORMAL OUTCOMES THAT THE
+016290*                      SOURCE SYSTEM'S TRAILER STILL COUNTS
+016300*----------------------------------------------------------------
+016310 8200-CHECK-BALANCE.
+016320     SET WS-IN-BALANCE TO TRUE.
+016330     IF NOT WS-HEADER-SEEN OR NOT WS-TRAILER-SEEN
+016340         SET WS-OUT-OF-BALANCE TO TRUE
+016350         DISPLAY '*** WARNING - HEADER OR TRAILER RECORD MISSING'
+016360     ELSE
+016370         IF WS-TRL-CONTROL-COUNT NOT = WS-DETAIL-COUNT
+016380             SET WS-OUT-OF-BALANCE TO TRUE
+016390         END-IF
+016400         IF WS-TRL-CONTROL-AMOUNT NOT = WS-GROSS-TOTAL
+016410             SET WS-OUT-OF-BALANCE TO TRUE
+016420         END-IF
+016430         IF WS-HDR-EXPECTED-COUNT NOT = WS-DETAIL-COUNT
+016440             SET WS-OUT-OF-BALANCE TO TRUE
+016450             DISPLAY '*** WARNING - HEADER EXPECTED COUNT '
+016460                     'DOES NOT MATCH DETAIL RECORDS READ'
+016470         END-IF
+016480     END-IF.
+016490*
+016500     IF WS-OUT-OF-BALANCE
+016510         DISPLAY '*** RUN IS OUT OF BALANCE ***'
+016520         DISPLAY '    HEADER EXPECTED CNT: ' WS-HDR-EXPECTED-COUNT
+016530         DISPLAY '    TRAILER CTL COUNT  : ' WS-TRL-CONTROL-COUNT
+016540         DISPLAY '    DETAIL RECS READ   : ' WS-DETAIL-COUNT
+016550         DISPLAY '    TRAILER CTL AMOUNT : ' WS-TRL-CONTROL-AMOUNT
+016560         DISPLAY '    GROSS AMOUNT PARSED: ' WS-GROSS-TOTAL
+016570         DISPLAY '    AMOUNT POSTED      : ' WS-TOTAL
+016580         IF RETURN-CODE < 4
+016590             MOVE 4 TO RETURN-CODE
+016600         END-IF
+016610     ELSE
+016620         DISPLAY 'RUN IS IN BALANCE WITH TRANFILE TRAILER'
+016630     END-IF.
+016640 8200-EXIT.
+016650     EXIT.
+016660*
+016670*----------------------------------------------------------------
+016680* 8300-PRINT-AGING-REPORT - RE-READ HELDFILE AND DISPLAY ONE LINE
+016690*                           PER HELD ITEM SHOWING HOW MANY DAYS
+016700*                           REMAIN UNTIL IT BECOMES EFFECTIVE
+016710*----------------------------------------------------------------
+016720 8300-PRINT-AGING-REPORT.
+016730     MOVE 'N' TO WS-HELDFILE-EOF-SWITCH.
+016740     OPEN INPUT HELDFILE.
+016750     IF WS-HELDFILE-STATUS = '00'
+016760         PERFORM 8310-READ-AGING-ITEM THRU 8310-EXIT
+016770                 UNTIL WS-HELDFILE-EOF-YES
+016780     END-IF.
+016790     CLOSE HELDFILE.
+016800 8300-EXIT.
+016810     EXIT.
+016820*
+016830*----------------------------------------------------------------
+016840* 8310-READ-AGING-ITEM - READ AND DISPLAY ONE HELDFILE RECORD
+016850*----------------------------------------------------------------
+016860 8310-READ-AGING-ITEM.
+016870     READ HELDFILE
+016880         AT END
+016890             SET WS-HELDFILE-EOF-YES TO TRUE
+016900         NOT AT END
+016910             DISPLAY '  ACCOUNT ' HLD-ACCOUNT-NUMBER
+016920                     ' TYPE ' HLD-TYPE-CODE
+016930                     ' AMOUNT ' HLD-AMOUNT
+016940                     ' EFFECTIVE ' HLD-EFFECTIVE-DATE
+016950                     ' DAYS UNTIL DUE ' HLD-DAYS-UNTIL-DUE
+016960     END-READ.
+016970 8310-EXIT.
+016980     EXIT.
